@@ -0,0 +1,221 @@
+      ******************************************************************
+      **                IDENTIFICATION DIVISION                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER-PROGRAM.
+
+      ******************************************************************
+      **  Sequences DAY_1-PROGRAM, DAY_1_P1-PROGRAM, and                *
+      **  DAY-2-P1-PROGRAM (the Day-3 Part-1 rucksack program) against  *
+      **  distinct datasets, then consolidates their three answers      *
+      **  into one summary report (request 009).                       *
+      **                                                                *
+      **  BUILD NOTE: the CALLs below are intra-process (request 009's *
+      **  GOBACK-instead-of-STOP-RUN change is what lets this driver   *
+      **  ACCEPT ... FROM ENVIRONMENT each subprogram's answer right   *
+      **  after its CALL returns), so DAY_1-PROGRAM/DAY_1_P1-PROGRAM/  *
+      **  DAY-2-P1-PROGRAM must each ALSO be compiled as a GnuCOBOL    *
+      **  callable module (`cobc -m`, alongside their normal `cobc -x` *
+      **  standalone build used by the JCL / run directly) and be on   *
+      **  COB_LIBRARY_PATH (e.g. the same directory as this driver's   *
+      **  executable) when DRIVER-PROGRAM runs - a `-x`-only build of  *
+      **  those three will fail dynamic CALL resolution at run time.   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT SUMMARY-FILE ASSIGN DYNAMIC WS-SUMMARY-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUMMARY-FILE.
+       01 SUMMARY-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SUMMARY-DATASET      PIC X(80) VALUE 'summary.txt'.
+       01 WS-ENV-VALUE            PIC X(80).
+
+       01 WS-DAY1-INPUT           PIC X(80) VALUE 'day1input.txt'.
+       01 WS-DAY3-INPUT           PIC X(80) VALUE 'day3input.txt'.
+
+      *    Request 019 - these were DISPLAY literals inline in each
+      *    RUN-DAY... paragraph; pulled out here and made overridable
+      *    the same way WS-DAY1-INPUT/WS-DAY3-INPUT already are, so an
+      *    operator can retarget a called program's OUTPUT/REJECT
+      *    dataset without editing source.
+       01 WS-DAY1P1-OUTPUT        PIC X(80) VALUE 'day1part1.out'.
+       01 WS-DAY1P1-REJECT        PIC X(80) VALUE 'day1part1.rej'.
+       01 WS-DAY1P2-OUTPUT        PIC X(80) VALUE 'day1part2.out'.
+       01 WS-DAY1P2-REJECT        PIC X(80) VALUE 'day1part2.rej'.
+       01 WS-DAY3P1-OUTPUT        PIC X(80) VALUE 'day3part1.out'.
+       01 WS-DAY3P1-REJECT        PIC X(80) VALUE 'day3part1.rej'.
+
+      *    Request 012 review fix - Day-1/Part-1 and Day-1/Part-2
+      *    each now default to their own checkpoint dataset name
+      *    (see CHKPARM.cpy's MOVE in each program's PROCEDURE
+      *    DIVISION), but the driver still has to point each CALL at
+      *    a distinct file the same way it already does for
+      *    OUTPUT/REJECT, or an operator override of one leaks into
+      *    the other.
+       01 WS-DAY1P1-CHECKPOINT    PIC X(80)
+          VALUE 'checkpoint_day1p1.txt'.
+       01 WS-DAY1P2-CHECKPOINT    PIC X(80)
+          VALUE 'checkpoint_day1p2.txt'.
+
+       01 WS-DAY1-MAX-SUM         PIC 9(15) VALUE ZERO.
+       01 WS-DAY1-TOPN-TOTAL      PIC 9(15) VALUE ZERO.
+       01 WS-DAY3-PRIORITY-SUM    PIC 9(10) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           PERFORM RESOLVE-DRIVER-DATASETS.
+
+           PERFORM RUN-DAY1-PART1.
+           PERFORM RUN-DAY1-PART2.
+           PERFORM RUN-DAY3-PART1.
+           PERFORM WRITE-SUMMARY-REPORT.
+
+           DISPLAY 'DRIVER COMPLETE - SEE ' WS-SUMMARY-DATASET.
+           STOP RUN.
+
+      **----------------------------------------------------------------
+      *    The driver's own input/output/summary dataset names can be
+      *    overridden the same way every other program's are (request
+      *    005/019); the per-puzzle datasets fed to each called
+      *    program are set independently in RUN-DAY1-PART1 etc so one
+      *    puzzle's run never clobbers another's files.
+      **----------------------------------------------------------------
+       RESOLVE-DRIVER-DATASETS.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'DAY1_INPUT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DAY1-INPUT
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'DAY3_INPUT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DAY3-INPUT
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SUMMARY_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-SUMMARY-DATASET
+           END-IF.
+
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'DAY1P1_OUTPUT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DAY1P1-OUTPUT
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'DAY1P1_REJECT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DAY1P1-REJECT
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'DAY1P2_OUTPUT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DAY1P2-OUTPUT
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'DAY1P2_REJECT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DAY1P2-REJECT
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'DAY3P1_OUTPUT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DAY3P1-OUTPUT
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'DAY3P1_REJECT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DAY3P1-REJECT
+           END-IF.
+
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY1P1_CHECKPOINT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DAY1P1-CHECKPOINT
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY1P2_CHECKPOINT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DAY1P2-CHECKPOINT
+           END-IF.
+
+      **----------------------------------------------------------------
+      *    Point DAY_1-PROGRAM at its own input/output/reject datasets
+      *    via the environment, call it, then read its answer back the
+      *    same way (request 009).
+      **----------------------------------------------------------------
+       RUN-DAY1-PART1.
+           DISPLAY 'INPUT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY1-INPUT UPON ENVIRONMENT-VALUE.
+           DISPLAY 'OUTPUT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY1P1-OUTPUT UPON ENVIRONMENT-VALUE.
+           DISPLAY 'REJECT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY1P1-REJECT UPON ENVIRONMENT-VALUE.
+           DISPLAY 'CHECKPOINT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY1P1-CHECKPOINT UPON ENVIRONMENT-VALUE.
+           CALL 'DAY_1-PROGRAM'.
+           ACCEPT WS-DAY1-MAX-SUM FROM ENVIRONMENT 'DAY1_MAX_SUM'.
+
+      **----------------------------------------------------------------
+      *    Same pattern for DAY_1_P1-PROGRAM (the top-N ranking part).
+      **----------------------------------------------------------------
+       RUN-DAY1-PART2.
+           DISPLAY 'INPUT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY1-INPUT UPON ENVIRONMENT-VALUE.
+           DISPLAY 'OUTPUT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY1P2-OUTPUT UPON ENVIRONMENT-VALUE.
+           DISPLAY 'REJECT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY1P2-REJECT UPON ENVIRONMENT-VALUE.
+           DISPLAY 'CHECKPOINT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY1P2-CHECKPOINT UPON ENVIRONMENT-VALUE.
+           CALL 'DAY_1_P1-PROGRAM'.
+           ACCEPT WS-DAY1-TOPN-TOTAL FROM ENVIRONMENT
+              'DAY1_TOPN_TOTAL'.
+
+      **----------------------------------------------------------------
+      *    Same pattern for DAY-2-P1-PROGRAM (the Day-3 Part-1
+      *    rucksack program - PROGRAM-ID predates this repo's day
+      *    numbering and is kept as-is).
+      **----------------------------------------------------------------
+       RUN-DAY3-PART1.
+           DISPLAY 'INPUT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY3-INPUT UPON ENVIRONMENT-VALUE.
+           DISPLAY 'OUTPUT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY3P1-OUTPUT UPON ENVIRONMENT-VALUE.
+           DISPLAY 'REJECT_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DAY3P1-REJECT UPON ENVIRONMENT-VALUE.
+      *    Force single-file mode for this driver-invoked run - if we
+      *    left CONTROL_CARD_DATASET unset, DAY-2-P1-PROGRAM's
+      *    RESOLVE-CONTROL-CARD would fall back to its own
+      *    'control.card' default and silently pick up whatever file
+      *    happens to exist by that name in the working directory,
+      *    switching to batch mode with no indication in the summary
+      *    report (request 018 review fix).
+           DISPLAY 'CONTROL_CARD_DATASET' UPON ENVIRONMENT-NAME.
+           DISPLAY 'NONE//NO-SUCH-CONTROL-CARD-FILE' UPON
+              ENVIRONMENT-VALUE.
+           CALL 'DAY-2-P1-PROGRAM'.
+           ACCEPT WS-DAY3-PRIORITY-SUM FROM ENVIRONMENT
+              'DAY3_PRIORITY_SUM'.
+
+      **----------------------------------------------------------------
+      *    One consolidated line per puzzle answer instead of three
+      *    throwaway output.txt files (request 009).
+      **----------------------------------------------------------------
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE.
+           MOVE 'DAY 1 PART 1 MAX CALORIE ELF TOTAL: ' TO
+              SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           MOVE SPACES TO SUMMARY-RECORD.
+           MOVE WS-DAY1-MAX-SUM TO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           MOVE 'DAY 1 PART 2 TOP-N TOTAL: ' TO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           MOVE SPACES TO SUMMARY-RECORD.
+           MOVE WS-DAY1-TOPN-TOTAL TO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           MOVE 'DAY 3 PART 1 RUCKSACK PRIORITY SUM: ' TO
+              SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           MOVE SPACES TO SUMMARY-RECORD.
+           MOVE WS-DAY3-PRIORITY-SUM TO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           CLOSE SUMMARY-FILE.
