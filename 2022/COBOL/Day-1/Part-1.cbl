@@ -7,70 +7,278 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
           FILE-CONTROL.
-              SELECT INPUT-FILE ASSIGN TO 'input.txt'
+              SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-DATASET
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS IS SEQUENTIAL.
 
-              SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
+              SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-DATASET
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS IS SEQUENTIAL.
+
+              SELECT REJECT-FILE ASSIGN DYNAMIC WS-REJECT-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+
+              SELECT CHECKPOINT-FILE
+                 ASSIGN DYNAMIC WS-CHECKPOINT-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
       ******************************************************************
       **                    DATA DIVISION                             **
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
           FD INPUT-FILE.
-       01 INPUT-RECORD.
-          05 LINE-CONTENT      PIC X(10).
-          05 LINE-CONTENT-NUM  PIC 9(10).
+             COPY "RECLAY.cpy".
 
           FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
-          05 MAX-SUM-OUTPUT    PIC 9(10).
+          05 ELF-NUM-OUTPUT    PIC 9(5).
+          05 OUTPUT-SEP        PIC X.
+          05 OUTPUT-CONTENT    PIC 9(15).
+             COPY "HDRREC.cpy".
+             COPY "CTLREC.cpy".
+
+          FD REJECT-FILE.
+             COPY "EXCREC.cpy".
+
+          FD CHECKPOINT-FILE.
+             COPY "CHKREC.cpy".
 
        WORKING-STORAGE SECTION.
-       01 MAX-SUM              PIC 9(10).
-       01 SUMMATION            PIC 9(10).
+          COPY "DSNPARM.cpy".
+          COPY "EXCPARM.cpy".
+          COPY "HDRPARM.cpy".
+          COPY "CHKPARM.cpy".
+          COPY "CTLPARM.cpy".
+      *
+      *    Widened from PIC 9(10) so a future year's larger calorie
+      *    values have headroom, with ON SIZE ERROR guarding the ADDs
+      *    below instead of letting an overflow wrap silently (req 010).
+      *
+       01 LINE-CONTENT-NUM     PIC 9(15) VALUE ZERO.
+       01 MAX-SUM              PIC 9(15) VALUE ZERO.
+       01 MAX-ELF-NUM          PIC 9(5)  VALUE ZERO.
+       01 ELF-COUNT            PIC 9(5)  VALUE ZERO.
+       01 LINE-NUM             PIC 9(6)  VALUE ZERO.
+       01 SUMMATION            PIC 9(15) VALUE ZERO.
+       01 WS-OVERFLOW-FLAG     PIC X     VALUE 'N'.
        01 EOF                  PIC X     VALUE 'N'.
-       
+
       ******************************************************************
       **                 PROCEDURE DIVISION                           **
       ******************************************************************
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE
-                OUTPUT OUTPUT-FILE.
+      *    CHKPARM.cpy's WS-CHECKPOINT-DATASET default ('checkpoint.txt')
+      *    is shared by every program that COPYs it - set this
+      *    program's own default here (still overridable by the
+      *    CHECKPOINT_DATASET environment variable in RESTORE-
+      *    CHECKPOINT below) so Day-1/Part-1 and Day-1/Part-2 do not
+      *    share one checkpoint file when neither sets that variable
+      *    (request 012 review fix).
+           MOVE 'checkpoint_day1p1.txt' TO WS-CHECKPOINT-DATASET.
+           PERFORM RESOLVE-DATASET-NAMES.
+           PERFORM RESTORE-CHECKPOINT.
+           PERFORM RESTORE-CHECKPOINT-STATE.
+      **
+      **   A restart continues the same generation file the crashed
+      **   run was writing (its name came back via
+      **   RESTORE-CHECKPOINT-STATE) instead of stamping a new one -
+      **   otherwise the elf records already written before the
+      **   checkpoint would never appear in this run's output file
+      **   (request 000), and RECORDS WRITTEN below would no longer
+      **   reconcile against what the file actually contains (request
+      **   013 review fix).
+      **
+           IF WS-RESTART-LINE = ZERO
+              PERFORM APPEND-GENERATION-SUFFIX
+           END-IF.
+           OPEN INPUT INPUT-FILE.
+           IF WS-RESTART-LINE > ZERO
+              OPEN EXTEND OUTPUT-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           MOVE 1 TO WS-HDR-DAY.
+           MOVE 1 TO WS-HDR-PART.
+           IF WS-RESTART-LINE = ZERO
+              PERFORM WRITE-RUN-HEADER
+           ELSE
+              DISPLAY 'RESTARTING AFTER RECORD ' WS-RESTART-LINE
+           END-IF.
       **
-      **   Read from input.txt
+      **   Read from the resolved input dataset. Records at or before
+      **   WS-RESTART-LINE were already processed on a prior run that
+      **   got this far (request 012) - re-read them to stay
+      **   positioned correctly on a LINE SEQUENTIAL file, but don't
+      **   reprocess or re-write them.
       **
            PERFORM UNTIL EOF = 'Y'
                    READ INPUT-FILE
                    AT END
                       MOVE 'Y' TO EOF
                    NOT AT END
-                       PERFORM PROCESS-LINE
+                       ADD 1 TO LINE-NUM
+                       IF LINE-NUM > WS-RESTART-LINE
+                          PERFORM PROCESS-LINE
+      *                   Only checkpoint once past the restart line -
+      *                   otherwise the re-read/skip pass back up to
+      *                   WS-RESTART-LINE would overwrite the on-disk
+      *                   checkpoint with a lower CHECKPOINT-LINE-NUM
+      *                   paired with the already-restored (higher)
+      *                   accumulator state, corrupting the next
+      *                   restart's totals (request 012 review fix).
+                          IF FUNCTION MOD(LINE-NUM
+                             WS-CHECKPOINT-INTERVAL) = ZERO
+                             PERFORM BUILD-CHECKPOINT-STATE
+                             PERFORM WRITE-CHECKPOINT
+                          END-IF
+                       END-IF
                    END-READ
            END-PERFORM.
       **
+      **   Flush the last elf's total if the file did not end on a
+      **   blank separator line.
+      **
+           IF SUMMATION GREATER THAN ZERO
+              PERFORM WRITE-ELF-TOTAL
+           END-IF.
+      **
       **   Write to output.txt
       **
-           DISPLAY MAX-SUM.
-           MOVE MAX-SUM TO MAX-SUM-OUTPUT.
-           WRITE OUTPUT-RECORD.
+           DISPLAY 'MAX-SUM ' MAX-SUM ' (ELF ' MAX-ELF-NUM ')'.
+           IF WS-OVERFLOW-FLAG = 'Y'
+              DISPLAY 'WARNING - ONE OR MORE VALUES OVERFLOWED, '
+                 'SEE REJECT FILE'
+           END-IF.
+           MOVE LINE-NUM TO WS-RECORDS-READ.
+           MOVE ELF-COUNT TO WS-RECORDS-WRITTEN.
+           MOVE MAX-SUM TO WS-FINAL-ANSWER.
+           PERFORM WRITE-CONTROL-FOOTER.
+           PERFORM WRITE-CHECKPOINT-COMPLETE.
            CLOSE INPUT-FILE
-                 OUTPUT-FILE.
-           STOP RUN.
-      
+                 OUTPUT-FILE
+                 REJECT-FILE.
+      **
+      **   Hand the answer back through the environment so a calling
+      **   driver program can pick it up (request 009).
+      **
+           DISPLAY 'DAY1_MAX_SUM' UPON ENVIRONMENT-NAME.
+           DISPLAY MAX-SUM UPON ENVIRONMENT-VALUE.
+           GOBACK.
+
+      **----------------------------------------------------------------
+      *    A calorie value that isn't numeric can't be NUMVAL'd or
+      *    added into the running total - reject it instead of
+      *    abending or silently miscomputing the elf's sum (req 006).
       **----------------------------------------------------------------
-      
        PROCESS-LINE.
            IF LINE-CONTENT NOT EQUAL SPACES
-              COMPUTE LINE-CONTENT-NUM = FUNCTION NUMVAL(LINE-CONTENT) 
-              ADD LINE-CONTENT-NUM TO SUMMATION
+              IF FUNCTION TRIM(LINE-CONTENT) IS NUMERIC
+      *          NUMVAL itself can overflow LINE-CONTENT-NUM before the
+      *          value ever reaches the ADD below - guard the COMPUTE
+      *          the same way, so a value too wide for PIC 9(15) is
+      *          rejected instead of silently truncated (req 010).
+                 COMPUTE LINE-CONTENT-NUM =
+                    FUNCTION NUMVAL(LINE-CONTENT)
+                    ON SIZE ERROR
+                       MOVE 'Y' TO WS-OVERFLOW-FLAG
+                       MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+                       MOVE 'NUMERIC OVERFLOW - VALUE TRUNCATED'
+                          TO WS-REJECT-REASON
+                       PERFORM WRITE-REJECT-RECORD
+                    NOT ON SIZE ERROR
+                       ADD LINE-CONTENT-NUM TO SUMMATION
+                          ON SIZE ERROR
+                             MOVE 'Y' TO WS-OVERFLOW-FLAG
+                             MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+                             MOVE 'NUMERIC OVERFLOW - VALUE TRUNCATED'
+                                TO WS-REJECT-REASON
+                             PERFORM WRITE-REJECT-RECORD
+                       END-ADD
+                 END-COMPUTE
+              ELSE
+                 MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+                 MOVE 'NON-NUMERIC CALORIE VALUE' TO WS-REJECT-REASON
+                 PERFORM WRITE-REJECT-RECORD
+              END-IF
            ELSE
-              IF SUMMATION GREATER THAN MAX-SUM
+              PERFORM WRITE-ELF-TOTAL
+           END-IF.
 
-                 MOVE SUMMATION TO MAX-SUM
-      
-              END-IF
-              MOVE ZERO TO SUMMATION
-           END-IF.
\ No newline at end of file
+      **----------------------------------------------------------------
+      *    Pack the running totals a restart needs to pick up with the
+      *    right MAX-SUM/MAX-ELF-NUM/ELF-COUNT instead of only the
+      *    right read position - restoring the line number alone would
+      *    let a restarted run silently report a different (wrong)
+      *    final answer whenever the true max elf fell before the
+      *    checkpoint (request 012). Fixed-width fields, not a
+      *    delimited UNSTRING, since every field here is already a
+      *    known-width PIC 9 item.
+      **----------------------------------------------------------------
+      *    WS-OUTPUT-DATASET rides along too (byte 41, 80 wide - fills
+      *    the 120-byte blob exactly) so a restart reopens the very
+      *    same generation file instead of stamping a new one that
+      *    would be missing every elf record written before the
+      *    checkpoint.
+       BUILD-CHECKPOINT-STATE.
+           STRING SUMMATION DELIMITED BY SIZE
+                  MAX-SUM DELIMITED BY SIZE
+                  MAX-ELF-NUM DELIMITED BY SIZE
+                  ELF-COUNT DELIMITED BY SIZE
+                  WS-OUTPUT-DATASET DELIMITED BY SIZE
+              INTO WS-CHECKPOINT-STATE.
+
+      **----------------------------------------------------------------
+      *    Unpack BUILD-CHECKPOINT-STATE's layout back into the running
+      *    totals on a restart. A first-ever run (WS-RESTART-LINE still
+      *    zero after RESTORE-CHECKPOINT) leaves the totals at their
+      *    VALUE ZERO defaults instead of parsing a blank state field.
+      **----------------------------------------------------------------
+       RESTORE-CHECKPOINT-STATE.
+           IF WS-RESTART-LINE > ZERO
+              MOVE WS-CHECKPOINT-STATE(1:15) TO SUMMATION
+              MOVE WS-CHECKPOINT-STATE(16:15) TO MAX-SUM
+              MOVE WS-CHECKPOINT-STATE(31:5) TO MAX-ELF-NUM
+              MOVE WS-CHECKPOINT-STATE(36:5) TO ELF-COUNT
+              MOVE WS-CHECKPOINT-STATE(41:80) TO WS-OUTPUT-DATASET
+           END-IF.
+
+      **----------------------------------------------------------------
+      **   Write one output record per elf with that elf's calorie
+      **   total, and keep track of which elf is carrying the most.
+      **----------------------------------------------------------------
+       WRITE-ELF-TOTAL.
+           ADD 1 TO ELF-COUNT.
+           IF SUMMATION GREATER THAN MAX-SUM
+              MOVE SUMMATION TO MAX-SUM
+              MOVE ELF-COUNT TO MAX-ELF-NUM
+           END-IF.
+           MOVE ELF-COUNT TO ELF-NUM-OUTPUT.
+           MOVE SPACE TO OUTPUT-SEP.
+           MOVE SUMMATION TO OUTPUT-CONTENT.
+           WRITE OUTPUT-RECORD.
+           MOVE ZERO TO SUMMATION.
+
+      **----------------------------------------------------------------
+           COPY "RESOLVDS.cpy".
+
+      **----------------------------------------------------------------
+           COPY "REJWRITE.cpy".
+
+      **----------------------------------------------------------------
+           COPY "HDRWRITE.cpy".
+
+      **----------------------------------------------------------------
+           COPY "CHKRESTORE.cpy".
+
+      **----------------------------------------------------------------
+           COPY "CHKWRITE.cpy".
+
+      **----------------------------------------------------------------
+           COPY "CTLWRITE.cpy".
+
+      **----------------------------------------------------------------
+           COPY "GENSUFX.cpy".
