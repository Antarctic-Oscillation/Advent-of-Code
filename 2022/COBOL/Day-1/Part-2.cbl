@@ -1,77 +1,268 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DAY_1_P1-PROGRAM.
-      
-      
+
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
           FILE-CONTROL.
-              SELECT INPUT-FILE ASSIGN TO 'input.txt'
+              SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-DATASET
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL.
-      
-              SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
+
+              SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-DATASET
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL.
-      
-      
+
+              SELECT REJECT-FILE ASSIGN DYNAMIC WS-REJECT-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+              SELECT CHECKPOINT-FILE
+                 ASSIGN DYNAMIC WS-CHECKPOINT-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+
        DATA DIVISION.
        FILE SECTION.
           FD INPUT-FILE.
-       01 INPUT-RECORD.
-          05 LINE-CONTENT      PIC X(10).
-          05 LINE-CONTENT-NUM  PIC 9(10).
-      
+             COPY "RECLAY.cpy".
+
           FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
-          05 MAX-SUM-OUTPUT    PIC 9(10).
-      
+          05 RANK-NUM-OUTPUT   PIC 9(5).
+          05 OUTPUT-SEP        PIC X.
+          05 OUTPUT-CONTENT   PIC 9(15).
+             COPY "HDRREC.cpy".
+             COPY "CTLREC.cpy".
+
+          FD REJECT-FILE.
+             COPY "EXCREC.cpy".
+
+          FD CHECKPOINT-FILE.
+             COPY "CHKREC.cpy".
+
        WORKING-STORAGE SECTION.
-       01 SUMMATION            PIC 9(10).
-       01 FIRST-SUM            PIC 9(10).
-       01 SECOND-SUM           PIC 9(10).
-       01 THIRD-SUM            PIC 9(10).
+          COPY "DSNPARM.cpy".
+          COPY "EXCPARM.cpy".
+          COPY "HDRPARM.cpy".
+          COPY "CHKPARM.cpy".
+          COPY "CTLPARM.cpy".
+      *
+      *    Widened from PIC 9(10) so a future year's larger calorie
+      *    values have headroom, with ON SIZE ERROR guarding the ADDs
+      *    below instead of letting an overflow wrap silently (req 010).
+      *
+       01 LINE-CONTENT-NUM     PIC 9(15) VALUE ZERO.
+       01 LINE-NUM             PIC 9(6)  VALUE ZERO.
+       01 SUMMATION            PIC 9(15) VALUE ZERO.
+       01 WS-OVERFLOW-FLAG     PIC X     VALUE 'N'.
        01 EOF                  PIC X(1)  VALUE 'N'.
-      
-      
+      *
+      *    Number of top elves to track, defaulted to the puzzle's
+      *    original top-3, overridable at start-up (request 019).
+      *
+       01 TOP-N                PIC 9(3)  VALUE 3.
+       01 TOP-N-PARM            PIC 9(3) VALUE ZERO.
+       01 TOP-TOTALS.
+          05 TOP-SUM            PIC 9(15) OCCURS 1 TO 999 TIMES
+                                 DEPENDING ON TOP-N
+                                 INDEXED BY TOP-IDX.
+       01 MAX-SUM-OUTPUT        PIC 9(15).
+       01 WS-IDX                PIC 9(3).
+       01 WS-INSERT-AT          PIC 9(3).
+
+
        PROCEDURE DIVISION.
+      *    CHKPARM.cpy's WS-CHECKPOINT-DATASET default ('checkpoint.txt')
+      *    is shared by every program that COPYs it - set this
+      *    program's own default here (still overridable by the
+      *    CHECKPOINT_DATASET environment variable in RESTORE-
+      *    CHECKPOINT below) so Day-1/Part-1 and Day-1/Part-2 do not
+      *    share one checkpoint file when neither sets that variable
+      *    (request 012 review fix).
+           MOVE 'checkpoint_day1p2.txt' TO WS-CHECKPOINT-DATASET.
+           PERFORM RESOLVE-DATASET-NAMES.
+           PERFORM RESTORE-CHECKPOINT.
+           PERFORM RESTORE-CHECKPOINT-STATE.
+           PERFORM APPEND-GENERATION-SUFFIX.
+           PERFORM GET-TOP-N-PARM.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > TOP-N
+              MOVE ZERO TO TOP-SUM(WS-IDX)
+           END-PERFORM.
+
            OPEN INPUT INPUT-FILE
-                OUTPUT OUTPUT-FILE.
-           
+                OUTPUT OUTPUT-FILE
+                OUTPUT REJECT-FILE.
+           MOVE 1 TO WS-HDR-DAY.
+           MOVE 2 TO WS-HDR-PART.
+           PERFORM WRITE-RUN-HEADER.
+           IF WS-RESTART-LINE > ZERO
+              DISPLAY 'RESTARTING AFTER RECORD ' WS-RESTART-LINE
+           END-IF.
+      **
+      **   Records at or before WS-RESTART-LINE were already processed
+      **   on a prior run that got this far (request 012) - re-read
+      **   them to stay positioned correctly on a LINE SEQUENTIAL
+      **   file, but don't reprocess them.
+      **
            PERFORM UNTIL EOF = 'Y'
                    READ INPUT-FILE
                    AT END
                       MOVE 'Y' TO EOF
                    NOT AT END
-                       PERFORM PROCESS-LINE
+                       ADD 1 TO LINE-NUM
+                       IF LINE-NUM > WS-RESTART-LINE
+                          PERFORM PROCESS-LINE
+                       END-IF
+                       IF FUNCTION MOD(LINE-NUM WS-CHECKPOINT-INTERVAL)
+                          = ZERO
+                          PERFORM WRITE-CHECKPOINT
+                       END-IF
                    END-READ
            END-PERFORM.
-      
-           ADD FIRST-SUM, SECOND-SUM, THIRD-SUM GIVING MAX-SUM-OUTPUT.
-           DISPLAY MAX-SUM-OUTPUT
-           WRITE OUTPUT-RECORD.
+           IF SUMMATION GREATER THAN ZERO
+              PERFORM RANK-SUMMATION
+           END-IF.
+
+           MOVE ZERO TO MAX-SUM-OUTPUT.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > TOP-N
+              ADD TOP-SUM(WS-IDX) TO MAX-SUM-OUTPUT
+              MOVE WS-IDX TO RANK-NUM-OUTPUT
+              MOVE SPACE TO OUTPUT-SEP
+              MOVE TOP-SUM(WS-IDX) TO OUTPUT-CONTENT
+              WRITE OUTPUT-RECORD
+           END-PERFORM.
+           DISPLAY 'TOP-' TOP-N ' TOTAL ' MAX-SUM-OUTPUT.
+           IF WS-OVERFLOW-FLAG = 'Y'
+              DISPLAY 'WARNING - ONE OR MORE VALUES OVERFLOWED, '
+                 'SEE REJECT FILE'
+           END-IF.
+           MOVE LINE-NUM TO WS-RECORDS-READ.
+           MOVE TOP-N TO WS-RECORDS-WRITTEN.
+           MOVE MAX-SUM-OUTPUT TO WS-FINAL-ANSWER.
+           PERFORM WRITE-CONTROL-FOOTER.
+           PERFORM WRITE-CHECKPOINT-COMPLETE.
            CLOSE INPUT-FILE
-                 OUTPUT-FILE.
-           STOP RUN.
-      
-      
+                 OUTPUT-FILE
+                 REJECT-FILE.
+      **
+      **   Hand the answer back through the environment so a calling
+      **   driver program can pick it up (request 009).
+      **
+           DISPLAY 'DAY1_TOPN_TOTAL' UPON ENVIRONMENT-NAME.
+           DISPLAY MAX-SUM-OUTPUT UPON ENVIRONMENT-VALUE.
+           GOBACK.
+
+      **----------------------------------------------------------------
+      *    Read the top-N run parameter from the command line / JCL
+      *    PARM, falling back to the compiled-in default of 3 so the
+      *    program behaves exactly as before when nothing is supplied.
+      **----------------------------------------------------------------
+       GET-TOP-N-PARM.
+           ACCEPT TOP-N-PARM FROM COMMAND-LINE.
+           IF TOP-N-PARM > ZERO
+              MOVE TOP-N-PARM TO TOP-N
+           END-IF.
+
+      **----------------------------------------------------------------
+      *    A calorie value that isn't numeric can't be NUMVAL'd or
+      *    added into the running total - reject it instead of
+      *    abending or silently miscomputing the elf's sum (req 006).
+      **----------------------------------------------------------------
        PROCESS-LINE.
            IF LINE-CONTENT NOT EQUAL SPACES
-              COMPUTE LINE-CONTENT-NUM = FUNCTION NUMVAL(LINE-CONTENT) 
-              ADD LINE-CONTENT-NUM TO SUMMATION
-           ELSE
-              IF SUMMATION > FIRST-SUM 
-                 MOVE SECOND-SUM TO THIRD-SUM 
-                 MOVE FIRST-SUM TO SECOND-SUM 
-                 MOVE SUMMATION TO FIRST-SUM 
+              IF FUNCTION TRIM(LINE-CONTENT) IS NUMERIC
+      *          NUMVAL itself can overflow LINE-CONTENT-NUM before the
+      *          value ever reaches the ADD below - guard the COMPUTE
+      *          the same way, so a value too wide for PIC 9(15) is
+      *          rejected instead of silently truncated (req 010).
+                 COMPUTE LINE-CONTENT-NUM =
+                    FUNCTION NUMVAL(LINE-CONTENT)
+                    ON SIZE ERROR
+                       MOVE 'Y' TO WS-OVERFLOW-FLAG
+                       MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+                       MOVE 'NUMERIC OVERFLOW - VALUE TRUNCATED'
+                          TO WS-REJECT-REASON
+                       PERFORM WRITE-REJECT-RECORD
+                    NOT ON SIZE ERROR
+                       ADD LINE-CONTENT-NUM TO SUMMATION
+                          ON SIZE ERROR
+                             MOVE 'Y' TO WS-OVERFLOW-FLAG
+                             MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+                             MOVE 'NUMERIC OVERFLOW - VALUE TRUNCATED'
+                                TO WS-REJECT-REASON
+                             PERFORM WRITE-REJECT-RECORD
+                       END-ADD
+                 END-COMPUTE
               ELSE
-                 IF SUMMATION > SECOND-SUM 
-                    MOVE SECOND-SUM TO THIRD-SUM 
-                    MOVE SUMMATION TO SECOND-SUM 
-                 ELSE
-                    IF SUMMATION > THIRD-SUM
-                       MOVE SUMMATION TO THIRD-SUM 
-                    END-IF
-                 END-IF
+                 MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+                 MOVE 'NON-NUMERIC CALORIE VALUE' TO WS-REJECT-REASON
+                 PERFORM WRITE-REJECT-RECORD
+              END-IF
+           ELSE
+              PERFORM RANK-SUMMATION
+           END-IF.
+
+      **----------------------------------------------------------------
+      *    Insertion-sort SUMMATION into the TOP-N running totals, the
+      *    same shape as the old FIRST-SUM/SECOND-SUM/THIRD-SUM chain
+      *    but for however many slots TOP-N asks for.
+      **----------------------------------------------------------------
+       RANK-SUMMATION.
+           MOVE ZERO TO WS-INSERT-AT.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > TOP-N
+              IF WS-INSERT-AT = ZERO
+                 AND SUMMATION > TOP-SUM(WS-IDX)
+                 MOVE WS-IDX TO WS-INSERT-AT
               END-IF
-              MOVE ZERO TO SUMMATION
-           END-IF.
\ No newline at end of file
+           END-PERFORM.
+           IF WS-INSERT-AT NOT = ZERO
+              PERFORM VARYING WS-IDX FROM TOP-N BY -1
+                 UNTIL WS-IDX <= WS-INSERT-AT
+                 MOVE TOP-SUM(WS-IDX - 1) TO TOP-SUM(WS-IDX)
+              END-PERFORM
+              MOVE SUMMATION TO TOP-SUM(WS-INSERT-AT)
+           END-IF.
+           MOVE ZERO TO SUMMATION.
+
+      **----------------------------------------------------------------
+      *    Unlike Part-1's four fixed-size scalars, TOP-N's ranking
+      *    table is sized DEPENDING ON a runtime parameter (1 to 999
+      *    entries) - too large and variable-shaped to pack into the
+      *    shared checkpoint's fixed WS-CHECKPOINT-STATE blob without
+      *    risking silent truncation of the ranking itself. Rather than
+      *    resume with a partial or corrupted TOP-SUM table, refuse the
+      *    restart and reprocess from record one so the ranking is
+      *    always complete and correct (request 012 restart, reconciled
+      *    against the review's checkpoint-correctness finding).
+      **----------------------------------------------------------------
+       RESTORE-CHECKPOINT-STATE.
+           IF WS-RESTART-LINE > ZERO
+              DISPLAY 'WARNING - THIS PROGRAM CANNOT SAFELY RESUME '
+                 'RANKING STATE FROM A CHECKPOINT - REPROCESSING '
+                 'FROM RECORD ONE'
+              MOVE ZERO TO WS-RESTART-LINE
+           END-IF.
+
+      **----------------------------------------------------------------
+           COPY "RESOLVDS.cpy".
+
+      **----------------------------------------------------------------
+           COPY "REJWRITE.cpy".
+
+      **----------------------------------------------------------------
+           COPY "HDRWRITE.cpy".
+
+      **----------------------------------------------------------------
+           COPY "CHKRESTORE.cpy".
+
+      **----------------------------------------------------------------
+           COPY "CHKWRITE.cpy".
+
+      **----------------------------------------------------------------
+           COPY "CTLWRITE.cpy".
+
+      **----------------------------------------------------------------
+           COPY "GENSUFX.cpy".
