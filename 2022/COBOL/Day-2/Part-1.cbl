@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+      *
+      *   New Day-2 Rock-Paper-Scissors scoring program (request 014).
+      *   PROGRAM-ID uses the DAY_n-PROGRAM underscore style of the
+      *   correctly-labeled Day-1 programs rather than the DAY-n-Pn-
+      *   PROGRAM style, because that style's DAY-2-P1-PROGRAM/DAY-2-
+      *   P2-PROGRAM identifiers are already taken by the historically
+      *   mislabeled Day-3 programs (see Day-3/Part-1.cbl and
+      *   Day-3/Part-2.cbl) - reusing them here would collide.
+      *
+       PROGRAM-ID. DAY_2-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+
+          SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+
+          SELECT REJECT-FILE ASSIGN DYNAMIC WS-REJECT-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+          COPY "RECLAY.cpy".
+
+       FD OUTPUT-FILE.
+          COPY "OUTLAY.cpy".
+          COPY "HDRREC.cpy".
+          COPY "CTLREC.cpy".
+
+       FD REJECT-FILE.
+          COPY "EXCREC.cpy".
+
+       WORKING-STORAGE SECTION.
+          COPY "DSNPARM.cpy".
+          COPY "EXCPARM.cpy".
+          COPY "HDRPARM.cpy".
+          COPY "CTLPARM.cpy".
+       01 SCORE-SUM            PIC 9(10) VALUE ZERO.
+       01 LINE-NUM             PIC 9(6)  VALUE ZERO.
+       01 LINE-LEN             PIC 9(2).
+       01 OPPONENT-MOVE        PIC X.
+       01 MY-MOVE              PIC X.
+       01 ROUND-SCORE          PIC 9(4).
+       01 ROUND-VALID          PIC X     VALUE 'N'.
+       01 EOF                  PIC X     VALUE 'N'.
+
+       PROCEDURE DIVISION.
+          PERFORM RESOLVE-DATASET-NAMES.
+          PERFORM APPEND-GENERATION-SUFFIX.
+          OPEN INPUT INPUT-FILE
+               OUTPUT OUTPUT-FILE
+               OUTPUT REJECT-FILE.
+          MOVE 2 TO WS-HDR-DAY.
+          MOVE 1 TO WS-HDR-PART.
+          PERFORM WRITE-RUN-HEADER.
+
+          PERFORM UNTIL EOF = 'Y'
+              READ INPUT-FILE
+                  AT END
+                      MOVE 'Y' TO EOF
+                  NOT AT END
+                      ADD 1 TO LINE-NUM
+                      PERFORM PROCESS-LINE
+              END-READ
+          END-PERFORM.
+
+          MOVE LINE-NUM TO WS-RECORDS-READ.
+          MOVE SCORE-SUM TO WS-FINAL-ANSWER.
+          PERFORM WRITE-CONTROL-FOOTER.
+
+          CLOSE INPUT-FILE
+                OUTPUT-FILE
+                REJECT-FILE.
+
+          DISPLAY SCORE-SUM.
+      *
+      *   Hand the answer back through the environment so a calling
+      *   driver program can pick it up, the same way the other three
+      *   driver-called programs do (request 009).
+      *
+          DISPLAY 'DAY2_SCORE_SUM' UPON ENVIRONMENT-NAME.
+          DISPLAY SCORE-SUM UPON ENVIRONMENT-VALUE.
+          GOBACK.
+
+      **----------------------------------------------------------------
+      *    A round is "<opponent move> <my move>" - a single letter,
+      *    one space, a single letter. Anything else can't be scored,
+      *    so it's rejected instead of miscounted (req 006 style).
+      **----------------------------------------------------------------
+       PROCESS-LINE.
+          IF LINE-CONTENT NOT EQUAL SPACES
+             COMPUTE LINE-LEN = FUNCTION LENGTH(FUNCTION TRIM
+                (LINE-CONTENT))
+             IF LINE-LEN = 3
+                MOVE LINE-CONTENT(1:1) TO OPPONENT-MOVE
+                MOVE LINE-CONTENT(3:1) TO MY-MOVE
+                PERFORM CALCULATE-ROUND-SCORE
+                IF ROUND-VALID = 'Y'
+                   ADD ROUND-SCORE TO SCORE-SUM
+                   MOVE SCORE-SUM TO OUTPUT-CONTENT
+                   WRITE OUTPUT-RECORD
+                   ADD 1 TO WS-RECORDS-WRITTEN
+                ELSE
+                   MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+                   MOVE 'UNRECOGNIZED MOVE LETTER' TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
+                END-IF
+             ELSE
+                MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+                MOVE 'MALFORMED ROUND LINE' TO WS-REJECT-REASON
+                PERFORM WRITE-REJECT-RECORD
+             END-IF
+          END-IF.
+
+      **----------------------------------------------------------------
+      *    Shape score (Rock 1 / Paper 2 / Scissors 3 for MY-MOVE) plus
+      *    outcome score (loss 0 / draw 3 / win 6), per the AoC Day 2
+      *    scoring rules. A is Rock, B is Paper, C is Scissors; X/Y/Z
+      *    map the same way for MY-MOVE.
+      **----------------------------------------------------------------
+       CALCULATE-ROUND-SCORE.
+          MOVE 'Y' TO ROUND-VALID.
+          EVALUATE OPPONENT-MOVE ALSO MY-MOVE
+             WHEN 'A' ALSO 'X'
+                MOVE 4 TO ROUND-SCORE
+             WHEN 'A' ALSO 'Y'
+                MOVE 8 TO ROUND-SCORE
+             WHEN 'A' ALSO 'Z'
+                MOVE 3 TO ROUND-SCORE
+             WHEN 'B' ALSO 'X'
+                MOVE 1 TO ROUND-SCORE
+             WHEN 'B' ALSO 'Y'
+                MOVE 5 TO ROUND-SCORE
+             WHEN 'B' ALSO 'Z'
+                MOVE 9 TO ROUND-SCORE
+             WHEN 'C' ALSO 'X'
+                MOVE 7 TO ROUND-SCORE
+             WHEN 'C' ALSO 'Y'
+                MOVE 2 TO ROUND-SCORE
+             WHEN 'C' ALSO 'Z'
+                MOVE 6 TO ROUND-SCORE
+             WHEN OTHER
+                MOVE 'N' TO ROUND-VALID
+                MOVE ZERO TO ROUND-SCORE
+          END-EVALUATE.
+
+      **----------------------------------------------------------------
+          COPY "RESOLVDS.cpy".
+
+      **----------------------------------------------------------------
+          COPY "REJWRITE.cpy".
+
+      **----------------------------------------------------------------
+          COPY "HDRWRITE.cpy".
+
+      **----------------------------------------------------------------
+          COPY "CTLWRITE.cpy".
+
+      **----------------------------------------------------------------
+          COPY "GENSUFX.cpy".
