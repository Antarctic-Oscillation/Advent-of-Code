@@ -0,0 +1,259 @@
+      ******************************************************************
+      **                IDENTIFICATION DIVISION                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DASHBOARD-PROGRAM.
+
+      ******************************************************************
+      **  Cross-puzzle trend dashboard (request 017). Reads the        *
+      **  control-total footer (CTLREC.cpy, request 013) off a pair    *
+      **  of generation datasets - the current run's OUTPUT-FILE and   *
+      **  a prior run's - for each of the five puzzle programs, and    *
+      **  writes them side by side so an operator can see how each     *
+      **  answer moved run over run, instead of only ever seeing the   *
+      **  one console DISPLAY the puzzle program itself produced.      *
+      **  This reads FTR-FINAL-ANSWER rather than re-parsing each      *
+      **  puzzle's own detail-line layout, which differs program to    *
+      **  program - the footer is the one record shape every puzzle    *
+      **  program already writes the same way.                        *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT DASHBOARD-FILE ASSIGN DYNAMIC WS-DASHBOARD-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+
+          SELECT FOOTER-INPUT-FILE ASSIGN DYNAMIC WS-FOOTER-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DASHBOARD-FILE.
+       01 DASHBOARD-RECORD        PIC X(80).
+
+      *    Day-3/Part-1's batch mode (request 018) writes BATREC.cpy's
+      *    100-byte BATCH-TOTAL-RECORD into the same OUTPUT-FILE as
+      *    CTLREC.cpy's 40-byte FOOTER-RECORD; COPY both 01-levels here
+      *    too so this FD's max record length covers the widest record
+      *    any source program can write - a too-narrow FD lets GnuCOBOL
+      *    silently split a longer LINE SEQUENTIAL record across reads
+      *    (RECLAY.cpy) and desync every read after it.
+       FD FOOTER-INPUT-FILE.
+          COPY "CTLREC.cpy".
+          COPY "BATREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-DASHBOARD-DATASET    PIC X(80) VALUE 'dashboard.txt'.
+       01 WS-ENV-VALUE            PIC X(80).
+       01 WS-FOOTER-DATASET       PIC X(80) VALUE SPACES.
+       01 WS-FOOTER-ANSWER        PIC 9(15) VALUE ZERO.
+       01 FOOTER-EOF              PIC X     VALUE 'N'.
+       01 WS-DELTA                PIC S9(15)
+                                   SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-CMP-CURRENT          PIC 9(15) VALUE ZERO.
+       01 WS-CMP-PRIOR            PIC 9(15) VALUE ZERO.
+
+       01 WS-DAY1P1-CURRENT-DATASET PIC X(80) VALUE SPACES.
+       01 WS-DAY1P1-PRIOR-DATASET   PIC X(80) VALUE SPACES.
+       01 WS-DAY1P1-CURRENT         PIC 9(15) VALUE ZERO.
+       01 WS-DAY1P1-PRIOR           PIC 9(15) VALUE ZERO.
+
+       01 WS-DAY1P2-CURRENT-DATASET PIC X(80) VALUE SPACES.
+       01 WS-DAY1P2-PRIOR-DATASET   PIC X(80) VALUE SPACES.
+       01 WS-DAY1P2-CURRENT         PIC 9(15) VALUE ZERO.
+       01 WS-DAY1P2-PRIOR           PIC 9(15) VALUE ZERO.
+
+       01 WS-DAY2P1-CURRENT-DATASET PIC X(80) VALUE SPACES.
+       01 WS-DAY2P1-PRIOR-DATASET   PIC X(80) VALUE SPACES.
+       01 WS-DAY2P1-CURRENT         PIC 9(15) VALUE ZERO.
+       01 WS-DAY2P1-PRIOR           PIC 9(15) VALUE ZERO.
+
+       01 WS-DAY3P1-CURRENT-DATASET PIC X(80) VALUE SPACES.
+       01 WS-DAY3P1-PRIOR-DATASET   PIC X(80) VALUE SPACES.
+       01 WS-DAY3P1-CURRENT         PIC 9(15) VALUE ZERO.
+       01 WS-DAY3P1-PRIOR           PIC 9(15) VALUE ZERO.
+
+       01 WS-DAY3P2-CURRENT-DATASET PIC X(80) VALUE SPACES.
+       01 WS-DAY3P2-PRIOR-DATASET   PIC X(80) VALUE SPACES.
+       01 WS-DAY3P2-CURRENT         PIC 9(15) VALUE ZERO.
+       01 WS-DAY3P2-PRIOR           PIC 9(15) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           PERFORM RESOLVE-DASHBOARD-DATASETS.
+
+           MOVE WS-DAY1P1-CURRENT-DATASET TO WS-FOOTER-DATASET.
+           PERFORM READ-FOOTER-ANSWER.
+           MOVE WS-FOOTER-ANSWER TO WS-DAY1P1-CURRENT.
+           MOVE WS-DAY1P1-PRIOR-DATASET TO WS-FOOTER-DATASET.
+           PERFORM READ-FOOTER-ANSWER.
+           MOVE WS-FOOTER-ANSWER TO WS-DAY1P1-PRIOR.
+
+           MOVE WS-DAY1P2-CURRENT-DATASET TO WS-FOOTER-DATASET.
+           PERFORM READ-FOOTER-ANSWER.
+           MOVE WS-FOOTER-ANSWER TO WS-DAY1P2-CURRENT.
+           MOVE WS-DAY1P2-PRIOR-DATASET TO WS-FOOTER-DATASET.
+           PERFORM READ-FOOTER-ANSWER.
+           MOVE WS-FOOTER-ANSWER TO WS-DAY1P2-PRIOR.
+
+           MOVE WS-DAY2P1-CURRENT-DATASET TO WS-FOOTER-DATASET.
+           PERFORM READ-FOOTER-ANSWER.
+           MOVE WS-FOOTER-ANSWER TO WS-DAY2P1-CURRENT.
+           MOVE WS-DAY2P1-PRIOR-DATASET TO WS-FOOTER-DATASET.
+           PERFORM READ-FOOTER-ANSWER.
+           MOVE WS-FOOTER-ANSWER TO WS-DAY2P1-PRIOR.
+
+           MOVE WS-DAY3P1-CURRENT-DATASET TO WS-FOOTER-DATASET.
+           PERFORM READ-FOOTER-ANSWER.
+           MOVE WS-FOOTER-ANSWER TO WS-DAY3P1-CURRENT.
+           MOVE WS-DAY3P1-PRIOR-DATASET TO WS-FOOTER-DATASET.
+           PERFORM READ-FOOTER-ANSWER.
+           MOVE WS-FOOTER-ANSWER TO WS-DAY3P1-PRIOR.
+
+           MOVE WS-DAY3P2-CURRENT-DATASET TO WS-FOOTER-DATASET.
+           PERFORM READ-FOOTER-ANSWER.
+           MOVE WS-FOOTER-ANSWER TO WS-DAY3P2-CURRENT.
+           MOVE WS-DAY3P2-PRIOR-DATASET TO WS-FOOTER-DATASET.
+           PERFORM READ-FOOTER-ANSWER.
+           MOVE WS-FOOTER-ANSWER TO WS-DAY3P2-PRIOR.
+
+           PERFORM WRITE-DASHBOARD-REPORT.
+
+           DISPLAY 'DASHBOARD COMPLETE - SEE ' WS-DASHBOARD-DATASET.
+           STOP RUN.
+
+      **----------------------------------------------------------------
+      *    Every dataset name defaults to SPACES - a puzzle with no
+      *    prior generation on hand (e.g. its first-ever run) just
+      *    leaves that side of the comparison at zero rather than
+      *    failing (request 016's generation files are what these
+      *    CURRENT/PRIOR pairs normally point at).
+      **----------------------------------------------------------------
+       RESOLVE-DASHBOARD-DATASETS.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'DASHBOARD_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-DASHBOARD-DATASET
+           END-IF.
+
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY1P1_CURRENT_DATASET'.
+           MOVE WS-ENV-VALUE TO WS-DAY1P1-CURRENT-DATASET.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY1P1_PRIOR_DATASET'.
+           MOVE WS-ENV-VALUE TO WS-DAY1P1-PRIOR-DATASET.
+
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY1P2_CURRENT_DATASET'.
+           MOVE WS-ENV-VALUE TO WS-DAY1P2-CURRENT-DATASET.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY1P2_PRIOR_DATASET'.
+           MOVE WS-ENV-VALUE TO WS-DAY1P2-PRIOR-DATASET.
+
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY2P1_CURRENT_DATASET'.
+           MOVE WS-ENV-VALUE TO WS-DAY2P1-CURRENT-DATASET.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY2P1_PRIOR_DATASET'.
+           MOVE WS-ENV-VALUE TO WS-DAY2P1-PRIOR-DATASET.
+
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY3P1_CURRENT_DATASET'.
+           MOVE WS-ENV-VALUE TO WS-DAY3P1-CURRENT-DATASET.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY3P1_PRIOR_DATASET'.
+           MOVE WS-ENV-VALUE TO WS-DAY3P1-PRIOR-DATASET.
+
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY3P2_CURRENT_DATASET'.
+           MOVE WS-ENV-VALUE TO WS-DAY3P2-CURRENT-DATASET.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+              'DAY3P2_PRIOR_DATASET'.
+           MOVE WS-ENV-VALUE TO WS-DAY3P2-PRIOR-DATASET.
+
+      **----------------------------------------------------------------
+      *    Scan a puzzle's OUTPUT-FILE generation dataset for its one
+      *    FTR-labelled footer record and pull out FTR-FINAL-ANSWER.
+      *    A blank dataset name (no CURRENT/PRIOR supplied for this
+      *    puzzle) leaves WS-FOOTER-ANSWER at zero without opening
+      *    anything.
+      **----------------------------------------------------------------
+       READ-FOOTER-ANSWER.
+           MOVE ZERO TO WS-FOOTER-ANSWER.
+           MOVE 'N' TO FOOTER-EOF.
+           IF WS-FOOTER-DATASET NOT EQUAL SPACES
+              OPEN INPUT FOOTER-INPUT-FILE
+              PERFORM UNTIL FOOTER-EOF = 'Y'
+                  READ FOOTER-INPUT-FILE
+                      AT END
+                          MOVE 'Y' TO FOOTER-EOF
+                      NOT AT END
+                          IF FTR-LABEL = 'FTR'
+                             MOVE FTR-FINAL-ANSWER TO WS-FOOTER-ANSWER
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE FOOTER-INPUT-FILE
+           END-IF.
+
+      **----------------------------------------------------------------
+      *    One block per puzzle: label, current answer, prior answer,
+      *    and the signed delta between them (request 017).
+      **----------------------------------------------------------------
+       WRITE-DASHBOARD-REPORT.
+           OPEN OUTPUT DASHBOARD-FILE.
+
+           MOVE 'DAY 1 PART 1 - MAX CALORIE ELF TOTAL' TO
+              DASHBOARD-RECORD.
+           WRITE DASHBOARD-RECORD.
+           MOVE WS-DAY1P1-CURRENT TO WS-CMP-CURRENT.
+           MOVE WS-DAY1P1-PRIOR TO WS-CMP-PRIOR.
+           PERFORM WRITE-COMPARISON-LINE.
+
+           MOVE 'DAY 1 PART 2 - TOP-N TOTAL' TO DASHBOARD-RECORD.
+           WRITE DASHBOARD-RECORD.
+           MOVE WS-DAY1P2-CURRENT TO WS-CMP-CURRENT.
+           MOVE WS-DAY1P2-PRIOR TO WS-CMP-PRIOR.
+           PERFORM WRITE-COMPARISON-LINE.
+
+           MOVE 'DAY 2 PART 1 - ROCK PAPER SCISSORS SCORE' TO
+              DASHBOARD-RECORD.
+           WRITE DASHBOARD-RECORD.
+           MOVE WS-DAY2P1-CURRENT TO WS-CMP-CURRENT.
+           MOVE WS-DAY2P1-PRIOR TO WS-CMP-PRIOR.
+           PERFORM WRITE-COMPARISON-LINE.
+
+           MOVE 'DAY 3 PART 1 - RUCKSACK PRIORITY SUM' TO
+              DASHBOARD-RECORD.
+           WRITE DASHBOARD-RECORD.
+           MOVE WS-DAY3P1-CURRENT TO WS-CMP-CURRENT.
+           MOVE WS-DAY3P1-PRIOR TO WS-CMP-PRIOR.
+           PERFORM WRITE-COMPARISON-LINE.
+
+           MOVE 'DAY 3 PART 2 - GROUP BADGE PRIORITY SUM' TO
+              DASHBOARD-RECORD.
+           WRITE DASHBOARD-RECORD.
+           MOVE WS-DAY3P2-CURRENT TO WS-CMP-CURRENT.
+           MOVE WS-DAY3P2-PRIOR TO WS-CMP-PRIOR.
+           PERFORM WRITE-COMPARISON-LINE.
+
+           CLOSE DASHBOARD-FILE.
+
+      **----------------------------------------------------------------
+      *    Shared "  CURRENT: nnn  PRIOR: nnn  DELTA: +/-nnn" line,
+      *    fed from WS-CMP-CURRENT/WS-CMP-PRIOR - the caller MOVEs the
+      *    puzzle-of-interest's values into those two scratch fields
+      *    first (same shared-scratch-field style GET-TOP-N-PARM and
+      *    RESTORE-CHECKPOINT already use elsewhere).
+      **----------------------------------------------------------------
+       WRITE-COMPARISON-LINE.
+           COMPUTE WS-DELTA = WS-CMP-CURRENT - WS-CMP-PRIOR.
+           STRING '  CURRENT: ' DELIMITED BY SIZE
+                  WS-CMP-CURRENT DELIMITED BY SIZE
+                  '  PRIOR: ' DELIMITED BY SIZE
+                  WS-CMP-PRIOR DELIMITED BY SIZE
+                  '  DELTA: ' DELIMITED BY SIZE
+                  WS-DELTA DELIMITED BY SIZE
+               INTO DASHBOARD-RECORD.
+           WRITE DASHBOARD-RECORD.
+           DISPLAY DASHBOARD-RECORD.
