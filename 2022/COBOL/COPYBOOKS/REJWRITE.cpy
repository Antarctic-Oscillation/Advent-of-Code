@@ -0,0 +1,17 @@
+      ******************************************************************
+      **  REJWRITE - write one reject record (request 006). COPY this  **
+      **  into PROCEDURE DIVISION and PERFORM WRITE-REJECT-RECORD      **
+      **  after moving the failing line number into WS-REJECT-LINE-NUM **
+      **  and the reason into WS-REJECT-REASON. Assumes LINE-CONTENT   **
+      **  (RECLAY.cpy) still holds the offending record.               **
+      ******************************************************************
+       WRITE-REJECT-RECORD.
+           MOVE WS-REJECT-LINE-NUM TO REJECT-LINE-NUM.
+           MOVE SPACE TO REJECT-SEP-1.
+           MOVE WS-REJECT-REASON TO REJECT-REASON.
+           MOVE SPACE TO REJECT-SEP-2.
+           MOVE LINE-CONTENT TO REJECT-CONTENT.
+           MOVE SPACE TO REJECT-SEP-3.
+           MOVE WS-INPUT-DATASET TO REJECT-DATASET-NAME.
+           WRITE REJECT-RECORD.
+           ADD 1 TO REJECT-COUNT.
