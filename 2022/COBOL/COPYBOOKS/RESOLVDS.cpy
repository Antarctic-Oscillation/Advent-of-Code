@@ -0,0 +1,20 @@
+      ******************************************************************
+      **  RESOLVDS - resolve the input/output dataset names at start-  **
+      **  up from a JCL PARM (command line) or environment variable,   **
+      **  falling back to the compiled-in defaults (requests 005/019). **
+      **  COPY this into PROCEDURE DIVISION and PERFORM RESOLVE-       **
+      **  DATASET-NAMES before OPENing any file.                       **
+      ******************************************************************
+       RESOLVE-DATASET-NAMES.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'INPUT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-INPUT-DATASET
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'OUTPUT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-OUTPUT-DATASET
+           END-IF.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'REJECT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-REJECT-DATASET
+           END-IF.
