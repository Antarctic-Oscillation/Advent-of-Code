@@ -0,0 +1,19 @@
+      ******************************************************************
+      **  GENSUFX - stamp WS-OUTPUT-DATASET with a date/time generation **
+      **  suffix so every run keeps its own output instead of           **
+      **  overwriting the prior run's file (request 016). PERFORM this  **
+      **  after RESOLVE-DATASET-NAMES and before OPENing OUTPUT-FILE.   **
+      **  Reuses WS-RUN-DATE/WS-RUN-TIME (HDRPARM.cpy) rather than       **
+      **  adding a second date/time pair - WRITE-RUN-HEADER re-ACCEPTs  **
+      **  its own a moment later, which is close enough for a header    **
+      **  stamp and not worth sharing state across OPEN.                **
+      ******************************************************************
+       APPEND-GENERATION-SUFFIX.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING FUNCTION TRIM(WS-OUTPUT-DATASET) DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+                  WS-RUN-TIME DELIMITED BY SIZE
+              INTO WS-OUTPUT-DATASET.
