@@ -0,0 +1,14 @@
+      ******************************************************************
+      **  HDRPARM - working-storage for the run-header record          **
+      **  (request 007). Each program MOVEs its own day/part number    **
+      **  into WS-HDR-DAY/WS-HDR-PART before PERFORMing                **
+      **  WRITE-RUN-HEADER; WS-RUN-DATE/WS-RUN-TIME are stamped from    **
+      **  the system clock inside that paragraph.                      **
+      ******************************************************************
+       01 WS-HDR-DAY          PIC 9(2) VALUE ZERO.
+       01 WS-HDR-PART         PIC 9(1) VALUE ZERO.
+       01 WS-RUN-DATE         PIC 9(8) VALUE ZERO.
+      *    Wide enough for GnuCOBOL's ACCEPT ... FROM TIME register,
+      *    which returns HHMMSSCC (8 digits) - a PIC 9(6) here would
+      *    truncate from the high-order end and lose the hour digit.
+       01 WS-RUN-TIME         PIC 9(8) VALUE ZERO.
