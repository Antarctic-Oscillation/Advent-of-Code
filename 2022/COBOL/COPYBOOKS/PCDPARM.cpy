@@ -0,0 +1,14 @@
+      ******************************************************************
+      **  PCDPARM - working-storage for the control-card batch run     **
+      **  (request 018). WS-CONTROL-CARD-DATASET defaults to a name    **
+      **  that won't normally exist, so a run with nothing set falls   **
+      **  back to the original single-INPUT_DATASET behavior exactly   **
+      **  as before (same not-found-is-not-an-error convention as      **
+      **  CHKPARM.cpy's checkpoint file, request 012).                 **
+      ******************************************************************
+       01 WS-CONTROL-CARD-DATASET  PIC X(80) VALUE 'control.card'.
+       01 WS-CONTROL-CARD-STATUS   PIC X(2)  VALUE SPACES.
+       01 WS-USING-CONTROL-CARD    PIC X     VALUE 'N'.
+       01 CC-EOF                   PIC X     VALUE 'N'.
+       01 WS-GRAND-TOTAL           PIC 9(15) VALUE ZERO.
+       01 WS-FILE-COUNT            PIC 9(4)  VALUE ZERO.
