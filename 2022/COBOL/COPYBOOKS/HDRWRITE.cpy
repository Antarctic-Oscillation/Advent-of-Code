@@ -0,0 +1,20 @@
+      ******************************************************************
+      **  HDRWRITE - write the leading run-header record (request      **
+      **  007). COPY this into PROCEDURE DIVISION and PERFORM          **
+      **  WRITE-RUN-HEADER once, right after OPENing OUTPUT-FILE and   **
+      **  before writing any data records, having already MOVEd the    **
+      **  day/part numbers into WS-HDR-DAY/WS-HDR-PART.                **
+      ******************************************************************
+       WRITE-RUN-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE 'HDR' TO HDR-LABEL.
+           MOVE SPACE TO HDR-SEP-0.
+           MOVE WS-HDR-DAY TO HDR-DAY.
+           MOVE SPACE TO HDR-SEP-1.
+           MOVE WS-HDR-PART TO HDR-PART.
+           MOVE SPACE TO HDR-SEP-2.
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+           MOVE SPACE TO HDR-SEP-3.
+           MOVE WS-RUN-TIME TO HDR-RUN-TIME.
+           WRITE HEADER-RECORD.
