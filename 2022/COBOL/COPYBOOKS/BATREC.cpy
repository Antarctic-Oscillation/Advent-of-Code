@@ -0,0 +1,13 @@
+      ******************************************************************
+      **  BATREC - per-file subtotal record for a control-card batch   **
+      **  run (request 018). COPY as a further 01-level under FD       **
+      **  OUTPUT-FILE alongside OUTPUT-RECORD/HDRREC.cpy/CTLREC.cpy -   **
+      **  same shared-buffer technique as the run header (request      **
+      **  007) and control-total footer (request 013).                **
+      ******************************************************************
+       01 BATCH-TOTAL-RECORD.
+          05 BTL-LABEL              PIC X(3) VALUE 'BTL'.
+          05 BTL-SEP-1              PIC X.
+          05 BTL-INPUT-DATASET      PIC X(80).
+          05 BTL-SEP-2              PIC X.
+          05 BTL-PRIORITY-SUM       PIC 9(15).
