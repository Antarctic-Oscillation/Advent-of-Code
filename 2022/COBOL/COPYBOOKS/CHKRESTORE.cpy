@@ -0,0 +1,35 @@
+      ******************************************************************
+      **  CHKRESTORE - read back the last checkpoint at start-up, if    **
+      **  one exists, so the main read loop knows how many records to   **
+      **  skip re-processing on a restart (request 012). A missing      **
+      **  checkpoint dataset (first run) is not an error - WS-RESTART-  **
+      **  LINE just stays zero and the run starts from record one. The  **
+      **  saved accumulator blob comes back into WS-CHECKPOINT-STATE    **
+      **  as-is; PERFORM RESTORE-CHECKPOINT-STATE afterward to unpack   **
+      **  it into this program's own running totals. A checkpoint       **
+      **  marked CHECKPOINT-COMPLETE = 'Y' is the final checkpoint of a  **
+      **  run that already reached normal AT END on a prior pass, not a  **
+      **  crash mid-run - treat it the same as no checkpoint at all so   **
+      **  an ordinary second run starts fresh instead of silently        **
+      **  resuming from (and skipping up to) that stale line number.     **
+      ******************************************************************
+       RESTORE-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-LINE.
+           MOVE SPACES TO WS-CHECKPOINT-STATE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'CHECKPOINT_DATASET'.
+           IF WS-ENV-VALUE NOT EQUAL SPACES
+              MOVE WS-ENV-VALUE TO WS-CHECKPOINT-DATASET
+           END-IF.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CHECKPOINT-COMPLETE NOT EQUAL 'Y'
+                       MOVE CHECKPOINT-LINE-NUM TO WS-RESTART-LINE
+                       MOVE CHECKPOINT-STATE TO WS-CHECKPOINT-STATE
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
