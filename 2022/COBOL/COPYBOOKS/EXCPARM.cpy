@@ -0,0 +1,8 @@
+      ******************************************************************
+      **  EXCPARM - working-storage for the reject-file paragraph      **
+      **  (request 006). REJECT-COUNT doubles as the "records          **
+      **  rejected" figure in the control-total footer (request 013).  **
+      ******************************************************************
+       01 WS-REJECT-LINE-NUM     PIC 9(6)  VALUE ZERO.
+       01 WS-REJECT-REASON       PIC X(35) VALUE SPACES.
+       01 REJECT-COUNT           PIC 9(6)  VALUE ZERO.
