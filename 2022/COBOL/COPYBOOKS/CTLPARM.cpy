@@ -0,0 +1,14 @@
+      ******************************************************************
+      **  CTLPARM - control-total counters shared by all four puzzle    **
+      **  programs (request 013). REJECT-COUNT (EXCPARM.cpy) already    **
+      **  tracks records rejected, so only records-read/written are     **
+      **  added here.                                                   **
+      ******************************************************************
+       01 WS-RECORDS-READ        PIC 9(6)  VALUE ZERO.
+       01 WS-RECORDS-WRITTEN     PIC 9(6)  VALUE ZERO.
+      *
+      *    Each program MOVEs its own final answer here before
+      *    PERFORMing WRITE-CONTROL-FOOTER, so the footer record can
+      *    carry it for request 017's dashboard to read back.
+      *
+       01 WS-FINAL-ANSWER        PIC 9(15) VALUE ZERO.
