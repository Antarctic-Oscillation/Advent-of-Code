@@ -0,0 +1,20 @@
+      ******************************************************************
+      **  CTLREC - control-total footer record layout, COPYed as a     **
+      **  further 01-level under FD OUTPUT-FILE alongside OUTPUT-      **
+      **  RECORD/OUTLAY.cpy and HDRREC.cpy - same shared-buffer style   **
+      **  as the run header (request 013). FTR-FINAL-ANSWER carries    **
+      **  the puzzle's own answer (MAX-SUM/TOP-N total/SCORE-SUM/      **
+      **  PRIORITY-SUM) so a foreign program - the trend dashboard     **
+      **  (request 017) - can read it back without knowing any given   **
+      **  puzzle's own detail-line layout.                             **
+      ******************************************************************
+       01 FOOTER-RECORD.
+          05 FTR-LABEL              PIC X(3) VALUE 'FTR'.
+          05 FTR-SEP-1              PIC X.
+          05 FTR-RECORDS-READ       PIC 9(6).
+          05 FTR-SEP-2              PIC X.
+          05 FTR-RECORDS-WRITTEN    PIC 9(6).
+          05 FTR-SEP-3              PIC X.
+          05 FTR-RECORDS-REJECTED   PIC 9(6).
+          05 FTR-SEP-4              PIC X.
+          05 FTR-FINAL-ANSWER       PIC 9(15).
