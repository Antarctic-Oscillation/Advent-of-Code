@@ -0,0 +1,19 @@
+      ******************************************************************
+      **  CTLWRITE - write the control-total footer record and display **
+      **  the same reconciliation counts to the console, once at the    **
+      **  end of a run (request 013).                                   **
+      ******************************************************************
+       WRITE-CONTROL-FOOTER.
+           MOVE 'FTR' TO FTR-LABEL.
+           MOVE SPACE TO FTR-SEP-1.
+           MOVE WS-RECORDS-READ TO FTR-RECORDS-READ.
+           MOVE SPACE TO FTR-SEP-2.
+           MOVE WS-RECORDS-WRITTEN TO FTR-RECORDS-WRITTEN.
+           MOVE SPACE TO FTR-SEP-3.
+           MOVE REJECT-COUNT TO FTR-RECORDS-REJECTED.
+           MOVE SPACE TO FTR-SEP-4.
+           MOVE WS-FINAL-ANSWER TO FTR-FINAL-ANSWER.
+           WRITE FOOTER-RECORD.
+           DISPLAY 'RECORDS READ ' WS-RECORDS-READ
+              ' WRITTEN ' WS-RECORDS-WRITTEN
+              ' REJECTED ' REJECT-COUNT.
