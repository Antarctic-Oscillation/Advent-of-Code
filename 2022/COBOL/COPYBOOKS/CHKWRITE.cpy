@@ -0,0 +1,38 @@
+      ******************************************************************
+      **  CHKWRITE - write the current record number, plus whatever    **
+      **  accumulator state the caller has already packed into         **
+      **  WS-CHECKPOINT-STATE (PERFORM BUILD-CHECKPOINT-STATE first),   **
+      **  out to the checkpoint dataset so a restart can pick up from   **
+      **  there with correct running totals, not just the right read   **
+      **  position (request 012). Re-opened OUTPUT each time so the     **
+      **  file always holds just the latest checkpoint, not a growing   **
+      **  history. Marked CHECKPOINT-COMPLETE = 'N' - this is a mid-run  **
+      **  checkpoint, still eligible to be resumed from on a restart.   **
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE LINE-NUM TO CHECKPOINT-LINE-NUM.
+           MOVE SPACE TO CHECKPOINT-SEP-1.
+           MOVE 'N' TO CHECKPOINT-COMPLETE.
+           MOVE SPACE TO CHECKPOINT-SEP-2.
+           MOVE WS-CHECKPOINT-STATE TO CHECKPOINT-STATE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      **  WRITE-CHECKPOINT-COMPLETE - PERFORMed once a run reaches      **
+      **  normal AT END, in place of a mid-run WRITE-CHECKPOINT. Marks   **
+      **  the checkpoint CHECKPOINT-COMPLETE = 'Y' so RESTORE-CHECKPOINT **
+      **  on the next run treats it as "nothing to resume" rather than  **
+      **  silently restarting an ordinary fresh run partway through the  **
+      **  input (request 012 review fix).                               **
+      ******************************************************************
+       WRITE-CHECKPOINT-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE LINE-NUM TO CHECKPOINT-LINE-NUM.
+           MOVE SPACE TO CHECKPOINT-SEP-1.
+           MOVE 'Y' TO CHECKPOINT-COMPLETE.
+           MOVE SPACE TO CHECKPOINT-SEP-2.
+           MOVE SPACES TO CHECKPOINT-STATE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
