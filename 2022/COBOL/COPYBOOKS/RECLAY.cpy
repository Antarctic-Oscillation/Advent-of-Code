@@ -0,0 +1,21 @@
+      ******************************************************************
+      **  RECLAY - shared INPUT-FILE record layout common to the      **
+      **  puzzle programs (request 004).                               **
+      **                                                               **
+      **  LINE-CONTENT is sized to the widest input line the puzzle    **
+      **  set has needed so far (rucksack lines, up to 50 chars) with  **
+      **  headroom for future days, instead of every program guessing  **
+      **  its own width.                                               **
+      **                                                                **
+      **  Sized wider than the 80-char bound request 011 rejects lines **
+      **  over, on purpose: GnuCOBOL's LINE SEQUENTIAL silently splits  **
+      **  a physical line longer than the FD record into multiple      **
+      **  fixed-length records rather than truncating or erroring, so  **
+      **  an over-length line has to be able to land in this field     **
+      **  whole (one READ, one record) before VALIDATE-LINE-LENGTH can  **
+      **  see its true length and reject it - an 80-byte LINE-CONTENT   **
+      **  would desync the read loop on exactly the input it's meant   **
+      **  to catch, instead of rejecting it.                           **
+      ******************************************************************
+       01 INPUT-RECORD.
+          05 LINE-CONTENT       PIC X(200).
