@@ -0,0 +1,16 @@
+      ******************************************************************
+      **  HDRREC - run-header record layout (request 007). COPY this  **
+      **  as a second 01-level under FD OUTPUT-FILE, alongside the     **
+      **  program's own OUTPUT-RECORD, so a single leading HDR line    **
+      **  identifies which day/part produced the results and when.    **
+      ******************************************************************
+       01 HEADER-RECORD.
+          05 HDR-LABEL           PIC X(3)  VALUE 'HDR'.
+          05 HDR-SEP-0           PIC X.
+          05 HDR-DAY             PIC 9(2).
+          05 HDR-SEP-1           PIC X.
+          05 HDR-PART            PIC 9(1).
+          05 HDR-SEP-2           PIC X.
+          05 HDR-RUN-DATE        PIC 9(8).
+          05 HDR-SEP-3           PIC X.
+          05 HDR-RUN-TIME        PIC 9(8).
