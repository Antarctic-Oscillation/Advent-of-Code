@@ -0,0 +1,23 @@
+      ******************************************************************
+      **  CHKREC - checkpoint record layout shared by the Day-1        **
+      **  programs (request 012). One record holding the last input   **
+      **  record number successfully processed, plus an opaque        **
+      **  accumulator-state blob each program packs/unpacks itself     **
+      **  (BUILD-CHECKPOINT-STATE/RESTORE-CHECKPOINT-STATE, written    **
+      **  inline per program since the accumulators being saved differ **
+      **  program to program) - restoring only the line number and     **
+      **  not the running totals let a restart silently produce a      **
+      **  different final answer than an unbroken run, so the totals   **
+      **  have to travel with the checkpoint too. CHECKPOINT-COMPLETE   **
+      **  distinguishes a genuine crash-recovery checkpoint ('N', still **
+      **  mid-run) from a normal run's final checkpoint ('Y') - without **
+      **  it, an ordinary second "fresh" run finds the prior run's      **
+      **  leftover checkpoint and silently resumes from a stale line    **
+      **  number instead of starting over (request 012 review fix).    **
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+          05 CHECKPOINT-LINE-NUM  PIC 9(6).
+          05 CHECKPOINT-SEP-1     PIC X.
+          05 CHECKPOINT-COMPLETE  PIC X.
+          05 CHECKPOINT-SEP-2     PIC X.
+          05 CHECKPOINT-STATE     PIC X(120).
