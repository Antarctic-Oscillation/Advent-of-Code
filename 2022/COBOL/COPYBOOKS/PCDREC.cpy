@@ -0,0 +1,8 @@
+      ******************************************************************
+      **  PCDREC - one control-card record: a single input dataset     **
+      **  name to be run through the rucksack program as part of a     **
+      **  multi-file batch (request 018). COPY this under the FD for   **
+      **  CONTROL-CARD-FILE.                                           **
+      ******************************************************************
+       01 CONTROL-CARD-RECORD.
+          05 CC-INPUT-DATASET       PIC X(80).
