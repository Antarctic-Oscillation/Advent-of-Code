@@ -0,0 +1,14 @@
+      ******************************************************************
+      **  EXCREC - exception/reject record layout (request 006).       **
+      **  Shared FD record for the reject file every program writes    **
+      **  malformed input lines to instead of abending or miscomputing **
+      **  its total.                                                   **
+      ******************************************************************
+       01 REJECT-RECORD.
+          05 REJECT-LINE-NUM     PIC 9(6).
+          05 REJECT-SEP-1        PIC X.
+          05 REJECT-REASON       PIC X(35).
+          05 REJECT-SEP-2        PIC X.
+          05 REJECT-CONTENT      PIC X(80).
+          05 REJECT-SEP-3        PIC X.
+          05 REJECT-DATASET-NAME PIC X(80).
