@@ -0,0 +1,10 @@
+      ******************************************************************
+      **  DSNPARM - working-storage for the runtime-resolved dataset  **
+      **  names (requests 005/019). Defaulted to the original literal  **
+      **  file names so a run with nothing set behaves exactly as      **
+      **  before.                                                      **
+      ******************************************************************
+       01 WS-INPUT-DATASET       PIC X(80) VALUE 'input.txt'.
+       01 WS-OUTPUT-DATASET      PIC X(80) VALUE 'output.txt'.
+       01 WS-REJECT-DATASET      PIC X(80) VALUE 'reject.txt'.
+       01 WS-ENV-VALUE           PIC X(80).
