@@ -0,0 +1,11 @@
+      ******************************************************************
+      **  CHKPARM - checkpoint/restart WORKING-STORAGE fields shared    **
+      **  by the Day-1 programs (request 012).                          **
+      ******************************************************************
+       01 WS-CHECKPOINT-DATASET  PIC X(80) VALUE 'checkpoint.txt'.
+       01 WS-CHECKPOINT-STATUS   PIC X(2)  VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(6)  VALUE 100.
+       01 WS-RESTART-LINE        PIC 9(6)  VALUE ZERO.
+      *    Packed/unpacked by each program's own BUILD-CHECKPOINT-STATE/
+      *    RESTORE-CHECKPOINT-STATE - see CHKREC.cpy.
+       01 WS-CHECKPOINT-STATE    PIC X(120) VALUE SPACES.
