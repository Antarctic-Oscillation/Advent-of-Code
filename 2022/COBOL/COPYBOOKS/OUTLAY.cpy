@@ -0,0 +1,13 @@
+      ******************************************************************
+      **  OUTLAY - shared OUTPUT-FILE record layout for programs that  **
+      **  report a single running total (request 004).                 **
+      **                                                               **
+      **  Programs that report multiple columns (per-elf rankings,     **
+      **  per-rucksack audit detail) declare their own wider FD record  **
+      **  locally, since those column layouts are genuinely program-   **
+      **  specific - but keep the OUTPUT-CONTENT name and PIC 9(15)     **
+      **  width for their own running-total field so field names and   **
+      **  sizes stay consistent across the puzzle set.                 **
+      ******************************************************************
+       01 OUTPUT-RECORD.
+          05 OUTPUT-CONTENT     PIC 9(15).
