@@ -1,67 +1,207 @@
-      ******************************************************************
-      **                IDENTIFICATION DIVISION                        *
-      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY_1-PROGRAM.
+       PROGRAM-ID. DAY-2-P2-PROGRAM.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-          FILE-CONTROL.
-              SELECT INPUT-FILE ASSIGN TO 'input.txt'
+       FILE-CONTROL.
+          SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-DATASET
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS IS SEQUENTIAL.
 
-              SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
+          SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-DATASET
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS IS SEQUENTIAL.
-      ******************************************************************
-      **                    DATA DIVISION                             **
-      ******************************************************************
+
+          SELECT REJECT-FILE ASSIGN DYNAMIC WS-REJECT-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-          FD INPUT-FILE.
-       01 INPUT-RECORD.
-          05 LINE-CONTENT      PIC X(10).
-          05 LINE-CONTENT-NUM  PIC 9(10).
+       FD INPUT-FILE.
+          COPY "RECLAY.cpy".
 
-          FD OUTPUT-FILE.
-       01 OUTPUT-RECORD.
-          05 ANSWER_FILE       PIC 9(10).
+       FD OUTPUT-FILE.
+          COPY "OUTLAY.cpy".
+          COPY "HDRREC.cpy".
+          COPY "CTLREC.cpy".
+
+       FD REJECT-FILE.
+          COPY "EXCREC.cpy".
 
        WORKING-STORAGE SECTION.
-       01 ANSWER               PIC 9(10).
-       01 EOF                  PIC X     VALUE 'N'.
-       
-      ******************************************************************
-      **                 PROCEDURE DIVISION                           **
-      ******************************************************************
+          COPY "DSNPARM.cpy".
+          COPY "EXCPARM.cpy".
+          COPY "HDRPARM.cpy".
+          COPY "CTLPARM.cpy".
+       01 PRIORITY-SUM         PIC 9(10) VALUE 0.
+       01 GROUP-LINE-1         PIC X(80).
+       01 GROUP-LINE-2         PIC X(80).
+       01 GROUP-LINE-3         PIC X(80).
+       01 GROUP-NUM            PIC 9(6) VALUE 0.
+       01 GROUP-COUNT          PIC 9    VALUE 0.
+       01 WS-GROUP-START-LINE  PIC 9(6) VALUE 0.
+       01 WS-GROUP-VALID       PIC X    VALUE 'Y'.
+       01 WS-LINE-LEN          PIC 9(3).
+       01 EOF                  PIC X    VALUE 'N'.
+       01 BADGE                PIC X.
+       01 BADGE-FOUND          PIC X    VALUE 'N'.
+       01 I                    PIC 9(2).
+       01 LINE-1-LEN           PIC 9(2).
+       01 MATCH-COUNT-2        PIC 9(2).
+       01 MATCH-COUNT-3        PIC 9(2).
+       01 PRIORITY-VALUE       PIC 9(4).
+
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE
-                OUTPUT OUTPUT-FILE.
-      **
-      **   Read frominput.txt
-      **
-           PERFORM UNTIL EOF = 'Y'
-                   READ INPUT-FILE
-                   AT END
+          PERFORM RESOLVE-DATASET-NAMES.
+          PERFORM APPEND-GENERATION-SUFFIX.
+          OPEN INPUT INPUT-FILE
+               OUTPUT OUTPUT-FILE
+               OUTPUT REJECT-FILE.
+          MOVE 3 TO WS-HDR-DAY.
+          MOVE 2 TO WS-HDR-PART.
+          PERFORM WRITE-RUN-HEADER.
+
+          PERFORM READ-PROCESS-WRITE
+          PERFORM FLUSH-PARTIAL-GROUP
+
+          MOVE PRIORITY-SUM TO WS-FINAL-ANSWER.
+          PERFORM WRITE-CONTROL-FOOTER.
+
+          CLOSE INPUT-FILE
+                OUTPUT-FILE
+                REJECT-FILE.
+
+          DISPLAY PRIORITY-SUM.
+          STOP RUN.
+
+       READ-PROCESS-WRITE.
+          PERFORM UNTIL EOF = 'Y'
+              READ INPUT-FILE
+                  AT END
                       MOVE 'Y' TO EOF
-                   NOT AT END
-                       PERFORM PROCESS-LINE
-                   END-READ
-           END-PERFORM.
-      **
-      **   Display and write to output.txt
-      **
-           DISPLAY ANSWER.
-           MOVE ANSWER TO ANSWER_FILE.
-           WRITE OUTPUT-RECORD.
-           CLOSE INPUT-FILE
-                 OUTPUT-FILE.
-           STOP RUN.
-      
+                  NOT AT END
+                      ADD 1 TO WS-RECORDS-READ
+                      PERFORM BUFFER-GROUP-LINE
+              END-READ
+          END-PERFORM.
+
+      **----------------------------------------------------------------
+      *    GROUP-LINE-1/2/3 only hold 80 characters each, the same as
+      *    Day-3/Part-1's PREFIX/SUFFIX capacity on the shared
+      *    RECLAY.cpy LINE-CONTENT - a rucksack line over 80 characters
+      *    would otherwise be silently truncated into GROUP-LINE-n and
+      *    CALCULATE-BADGE-PRIORITY would compute a badge off the
+      *    truncated data instead of a rejected record (request 011,
+      *    mirrored here for the group/badge program).
+      **----------------------------------------------------------------
+       BUFFER-GROUP-LINE.
+          ADD 1 TO GROUP-COUNT.
+          COMPUTE WS-LINE-LEN =
+             FUNCTION LENGTH(FUNCTION TRIM(LINE-CONTENT)).
+          EVALUATE GROUP-COUNT
+              WHEN 1
+                  MOVE WS-RECORDS-READ TO WS-GROUP-START-LINE
+                  MOVE 'Y' TO WS-GROUP-VALID
+                  MOVE LINE-CONTENT TO GROUP-LINE-1
+              WHEN 2
+                  MOVE LINE-CONTENT TO GROUP-LINE-2
+              WHEN 3
+                  MOVE LINE-CONTENT TO GROUP-LINE-3
+          END-EVALUATE.
+          IF WS-LINE-LEN > 80
+             MOVE 'N' TO WS-GROUP-VALID
+          END-IF.
+          IF GROUP-COUNT = 3
+             ADD 1 TO GROUP-NUM
+             IF WS-GROUP-VALID = 'Y'
+                PERFORM CALCULATE-BADGE-PRIORITY
+                IF BADGE-FOUND = 'Y'
+                   MOVE PRIORITY-SUM TO OUTPUT-CONTENT
+                   WRITE OUTPUT-RECORD
+                   ADD 1 TO WS-RECORDS-WRITTEN
+                ELSE
+                   MOVE GROUP-LINE-1 TO LINE-CONTENT
+                   MOVE WS-GROUP-START-LINE TO WS-REJECT-LINE-NUM
+                   MOVE 'NO COMMON BADGE IN GROUP'
+                      TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
+                END-IF
+             ELSE
+                MOVE GROUP-LINE-1 TO LINE-CONTENT
+                MOVE WS-GROUP-START-LINE TO WS-REJECT-LINE-NUM
+                MOVE 'RUCKSACK LINE TOO LONG IN GROUP'
+                   TO WS-REJECT-REASON
+                PERFORM WRITE-REJECT-RECORD
+             END-IF
+             MOVE 0 TO GROUP-COUNT
+          END-IF.
+
+      **----------------------------------------------------------------
+      *    A file that ends mid-group (1 or 2 lines buffered with no
+      *    3rd line to complete it) used to just vanish - GROUP-COUNT
+      *    still held the leftover lines when the footer was written,
+      *    so those records were read but never written or rejected.
+      *    Reject the dangling group, the same way an ill-formed
+      *    complete group already is, so RECORDS READ reconciles
+      *    against RECORDS WRITTEN + RECORDS REJECTED (request 013).
+      **----------------------------------------------------------------
+       FLUSH-PARTIAL-GROUP.
+          IF GROUP-COUNT > ZERO
+             ADD 1 TO GROUP-NUM
+             MOVE GROUP-LINE-1 TO LINE-CONTENT
+             MOVE WS-GROUP-START-LINE TO WS-REJECT-LINE-NUM
+             MOVE 'INCOMPLETE GROUP AT END OF FILE'
+                TO WS-REJECT-REASON
+             PERFORM WRITE-REJECT-RECORD
+             MOVE ZERO TO GROUP-COUNT
+          END-IF.
+
+      **----------------------------------------------------------------
+      *    Find the one item type common to all three rucksacks in the
+      *    group (the group's badge) and add its priority to the
+      *    running total.
+      **----------------------------------------------------------------
+       CALCULATE-BADGE-PRIORITY.
+          MOVE 'N' TO BADGE-FOUND.
+          COMPUTE LINE-1-LEN = FUNCTION LENGTH(FUNCTION TRIM
+             (GROUP-LINE-1)).
+          PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > LINE-1-LEN
+              OR BADGE-FOUND = 'Y'
+              MOVE GROUP-LINE-1(I:1) TO BADGE
+              MOVE ZERO TO MATCH-COUNT-2 MATCH-COUNT-3
+              INSPECT GROUP-LINE-2 TALLYING MATCH-COUNT-2
+                 FOR ALL BADGE
+              INSPECT GROUP-LINE-3 TALLYING MATCH-COUNT-3
+                 FOR ALL BADGE
+              IF MATCH-COUNT-2 > ZERO AND MATCH-COUNT-3 > ZERO
+                 MOVE 'Y' TO BADGE-FOUND
+              END-IF
+          END-PERFORM.
+
+          IF BADGE-FOUND = 'Y'
+             IF BADGE IS LESS THAN 'a'
+                COMPUTE PRIORITY-VALUE =
+                   FUNCTION ORD(BADGE) - FUNCTION ORD('A') + 27
+             ELSE
+                COMPUTE PRIORITY-VALUE =
+                   FUNCTION ORD(BADGE) - FUNCTION ORD('a') + 1
+             END-IF
+             ADD PRIORITY-VALUE TO PRIORITY-SUM
+          END-IF.
+
+      **----------------------------------------------------------------
+          COPY "RESOLVDS.cpy".
+
+      **----------------------------------------------------------------
+          COPY "REJWRITE.cpy".
+
+      **----------------------------------------------------------------
+          COPY "HDRWRITE.cpy".
+
+      **----------------------------------------------------------------
+          COPY "CTLWRITE.cpy".
+
       **----------------------------------------------------------------
-      
-       PROCESS-LINE.
-           IF LINE-CONTENT NOT EQUAL SPACES
-              COMPUTE LINE-CONTENT-NUM = FUNCTION NUMVAL(LINE-CONTENT)
-           END-IF.
\ No newline at end of file
+          COPY "GENSUFX.cpy".
