@@ -1,28 +1,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DAY-2-P1-PROGRAM.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          SELECT INPUT-FILE ASSIGN TO 'input.txt'
+          SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-DATASET
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS IS SEQUENTIAL.
-      
-          SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
+
+          SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-DATASET
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS IS SEQUENTIAL.
-      
+
+          SELECT REJECT-FILE ASSIGN DYNAMIC WS-REJECT-DATASET
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+
+      *    Request 018 - an optional control card listing several
+      *    input datasets to run through this program in one pass.
+      *    Not-found is not an error (FILE STATUS checked, not ABENDed
+      *    on) - same convention as CHECKPOINT-FILE (request 012).
+          SELECT CONTROL-CARD-FILE
+             ASSIGN DYNAMIC WS-CONTROL-CARD-DATASET
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-CONTROL-CARD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
-       01 INPUT-RECORD.
-         05 LINE-CONTENT      PIC X(50).
-      
+          COPY "RECLAY.cpy".
+
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
-         05 OUTPUT-CONTENT    PIC 9(10).
-      
+      *    Wider audit layout than OUTLAY.cpy's single-value record -
+      *    request 003 needs per-line detail columns - but the running
+      *    total keeps the shared OUTPUT-CONTENT name/width (req 004).
+         05 LINE-NUM-OUTPUT     PIC 9(6).
+         05 OUTPUT-SEP-1        PIC X.
+         05 MATCH-CHAR-OUTPUT   PIC X.
+         05 OUTPUT-SEP-2        PIC X.
+         05 LINE-PRIORITY-OUTPUT PIC 9(4).
+         05 OUTPUT-SEP-3        PIC X.
+         05 OUTPUT-CONTENT      PIC 9(15).
+          COPY "HDRREC.cpy".
+          COPY "CTLREC.cpy".
+          COPY "BATREC.cpy".
+
+       FD REJECT-FILE.
+          COPY "EXCREC.cpy".
+
+       FD CONTROL-CARD-FILE.
+          COPY "PCDREC.cpy".
+
        WORKING-STORAGE SECTION.
+          COPY "DSNPARM.cpy".
+          COPY "EXCPARM.cpy".
+          COPY "HDRPARM.cpy".
+          COPY "CTLPARM.cpy".
+          COPY "PCDPARM.cpy".
        01 PRIORITY-SUM         PIC 9(10) VALUE 0.
        01 PREFIX.
          05 PREFIX-CHAR       PIC X OCCURS 40 TIMES.
@@ -30,48 +66,222 @@
          05 SUFFIX-CHAR       PIC X OCCURS 40 TIMES.
        01 EOF                  PIC X VALUE 'N'.
        01 INTERSECTION         PIC X.
-      
+       01 LINE-NUM             PIC 9(6) VALUE 0.
+       01 MIDPOINT             PIC 9(2).
+       01 LINE-LEN             PIC 9(2).
+       01 I                    PIC 9(2).
+       01 MATCH-COUNT          PIC 9(2).
+       01 LINE-PRIORITY        PIC 9(4).
+       01 INTERSECTION-FOUND   PIC X    VALUE 'N'.
+       01 LINE-VALID           PIC X    VALUE 'Y'.
+
        PROCEDURE DIVISION.
-          OPEN INPUT INPUT-FILE
-               OUTPUT OUTPUT-FILE.
-      
-          PERFORM READ-PROCESS-WRITE
-      
-          CLOSE INPUT-FILE
-                OUTPUT-FILE.
-      
-          DISPLAY PRIORITY-SUM.
-          STOP RUN.
-      
+          PERFORM RESOLVE-DATASET-NAMES.
+          PERFORM APPEND-GENERATION-SUFFIX.
+          PERFORM RESOLVE-CONTROL-CARD.
+          OPEN OUTPUT OUTPUT-FILE
+               OUTPUT REJECT-FILE.
+          MOVE 3 TO WS-HDR-DAY.
+          MOVE 1 TO WS-HDR-PART.
+          PERFORM WRITE-RUN-HEADER.
+
+          IF WS-USING-CONTROL-CARD = 'Y'
+             PERFORM RUN-BATCH-FILES
+             CLOSE CONTROL-CARD-FILE
+             MOVE WS-GRAND-TOTAL TO WS-FINAL-ANSWER
+             DISPLAY 'GRAND TOTAL PRIORITY SUM (' WS-FILE-COUNT
+                ' FILES): ' WS-GRAND-TOTAL
+          ELSE
+             OPEN INPUT INPUT-FILE
+             PERFORM READ-PROCESS-WRITE
+             CLOSE INPUT-FILE
+             MOVE LINE-NUM TO WS-RECORDS-READ
+             MOVE PRIORITY-SUM TO WS-FINAL-ANSWER
+             DISPLAY PRIORITY-SUM
+          END-IF.
+
+          PERFORM WRITE-CONTROL-FOOTER.
+
+          CLOSE OUTPUT-FILE
+                REJECT-FILE.
+
+      *
+      *   Hand the answer back through the environment so a calling
+      *   driver program can pick it up (request 009). In batch mode
+      *   (request 018) the grand total across all control-card files
+      *   is what gets handed back - there is no single file's answer
+      *   to report.
+      *
+          DISPLAY 'DAY3_PRIORITY_SUM' UPON ENVIRONMENT-NAME.
+          IF WS-USING-CONTROL-CARD = 'Y'
+             DISPLAY WS-GRAND-TOTAL UPON ENVIRONMENT-VALUE
+          ELSE
+             DISPLAY PRIORITY-SUM UPON ENVIRONMENT-VALUE
+          END-IF.
+          GOBACK.
+
        READ-PROCESS-WRITE.
           PERFORM UNTIL EOF = 'Y'
               READ INPUT-FILE
                   AT END
                       MOVE 'Y' TO EOF
                   NOT AT END
-                      PERFORM CALCULATE-PRIORITY-SUM
-                      MOVE PRIORITY-SUM TO OUTPUT-CONTENT
-                      WRITE OUTPUT-RECORD
+                      ADD 1 TO LINE-NUM
+                      PERFORM VALIDATE-LINE-LENGTH
+                      IF LINE-VALID = 'Y'
+                         PERFORM CALCULATE-PRIORITY-SUM
+                         IF INTERSECTION-FOUND = 'Y'
+                            PERFORM WRITE-DETAIL-LINE
+                         ELSE
+                            MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+                            MOVE 'NO COMMON ITEM IN COMPARTMENTS'
+                               TO WS-REJECT-REASON
+                            PERFORM WRITE-REJECT-RECORD
+                         END-IF
+                      END-IF
+              END-READ
+          END-PERFORM.
+
+      **----------------------------------------------------------------
+      *    Look for a control card (request 018). Not found is not an
+      *    error - WS-USING-CONTROL-CARD stays 'N' and the program
+      *    falls back to the original single-INPUT_DATASET behavior.
+      **----------------------------------------------------------------
+       RESOLVE-CONTROL-CARD.
+          ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'CONTROL_CARD_DATASET'.
+          IF WS-ENV-VALUE NOT EQUAL SPACES
+             MOVE WS-ENV-VALUE TO WS-CONTROL-CARD-DATASET
+          END-IF.
+          OPEN INPUT CONTROL-CARD-FILE.
+          IF WS-CONTROL-CARD-STATUS = '00'
+             MOVE 'Y' TO WS-USING-CONTROL-CARD
+          ELSE
+             MOVE 'N' TO WS-USING-CONTROL-CARD
+          END-IF.
+
+      **----------------------------------------------------------------
+      *    Run every dataset named on the control card through the
+      *    same READ-PROCESS-WRITE this program always used for one
+      *    file, resetting the per-file counters between files, and
+      *    writing a BATCH-TOTAL-RECORD plus rolling a grand total
+      *    (request 018).
+      **----------------------------------------------------------------
+       RUN-BATCH-FILES.
+          PERFORM UNTIL CC-EOF = 'Y'
+              READ CONTROL-CARD-FILE
+                  AT END
+                      MOVE 'Y' TO CC-EOF
+                  NOT AT END
+                      IF CC-INPUT-DATASET NOT EQUAL SPACES
+                         MOVE CC-INPUT-DATASET TO WS-INPUT-DATASET
+                         MOVE ZERO TO PRIORITY-SUM
+                         MOVE ZERO TO LINE-NUM
+                         MOVE 'N' TO EOF
+                         OPEN INPUT INPUT-FILE
+                         PERFORM READ-PROCESS-WRITE
+                         CLOSE INPUT-FILE
+                         ADD LINE-NUM TO WS-RECORDS-READ
+                         ADD PRIORITY-SUM TO WS-GRAND-TOTAL
+                         ADD 1 TO WS-FILE-COUNT
+                         MOVE 'BTL' TO BTL-LABEL
+                         MOVE SPACE TO BTL-SEP-1
+                         MOVE CC-INPUT-DATASET TO BTL-INPUT-DATASET
+                         MOVE SPACE TO BTL-SEP-2
+                         MOVE PRIORITY-SUM TO BTL-PRIORITY-SUM
+                         WRITE BATCH-TOTAL-RECORD
+                      END-IF
               END-READ
           END-PERFORM.
-      
+
+      **----------------------------------------------------------------
+      *    PREFIX/SUFFIX only hold 40 characters each, so a rucksack
+      *    line longer than 80 characters (MIDPOINT over 40) or with
+      *    an odd length (the two compartments wouldn't split evenly)
+      *    has to be rejected here, before CALCULATE-PRIORITY-SUM ever
+      *    indexes into PREFIX-CHAR/SUFFIX-CHAR (request 011).
+      **----------------------------------------------------------------
+       VALIDATE-LINE-LENGTH.
+          MOVE 'Y' TO LINE-VALID.
+          COMPUTE LINE-LEN = FUNCTION LENGTH(FUNCTION TRIM
+             (LINE-CONTENT)).
+          IF LINE-LEN > 80
+             MOVE 'N' TO LINE-VALID
+             MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+             MOVE 'RUCKSACK LINE TOO LONG' TO WS-REJECT-REASON
+             PERFORM WRITE-REJECT-RECORD
+          ELSE
+             IF FUNCTION MOD(LINE-LEN, 2) NOT = ZERO
+                MOVE 'N' TO LINE-VALID
+                MOVE LINE-NUM TO WS-REJECT-LINE-NUM
+                MOVE 'RUCKSACK LINE HAS ODD LENGTH' TO WS-REJECT-REASON
+                PERFORM WRITE-REJECT-RECORD
+             END-IF
+          END-IF.
+
+      **----------------------------------------------------------------
+      *    Split the rucksack line in half, then find the one item
+      *    type common to both compartments and add its priority to
+      *    the running total.
+      **----------------------------------------------------------------
        CALCULATE-PRIORITY-SUM.
-          MOVE LINE-CONTENT TO PREFIX
-          COMPUTE MIDPOINT = FUNCTION LENGTH OF PREFIX / 2
-      
-          MOVE PREFIX(1:MIDPOINT) TO PREFIX
-          MOVE PREFIX(MIDPOINT + 1:FUNCTION LENGTH OF PREFIX) TO SUFFIX
-      
-          PERFORM VARYING I FROM 1 BY 1 
-          UNTIL I > FUNCTION LENGTH OF PREFIX
-              MOVE PREFIX(I:1) TO INTERSECTION
-              IF SUFFIX CONTAINS INTERSECTION
-                  IF INTERSECTION IS NUMERIC
-                      ADD FUNCTION NUMVAL(INTERSECTION) TO PRIORITY-SUM
+          MOVE ZERO TO LINE-PRIORITY.
+          MOVE SPACE TO INTERSECTION.
+          MOVE 'N' TO INTERSECTION-FOUND.
+          COMPUTE LINE-LEN = FUNCTION LENGTH(FUNCTION TRIM
+             (LINE-CONTENT)).
+          COMPUTE MIDPOINT = LINE-LEN / 2.
+
+          MOVE LINE-CONTENT TO PREFIX.
+          MOVE LINE-CONTENT(MIDPOINT + 1:MIDPOINT) TO SUFFIX.
+
+          PERFORM VARYING I FROM 1 BY 1
+          UNTIL I > MIDPOINT OR INTERSECTION-FOUND = 'Y'
+              MOVE PREFIX-CHAR(I) TO INTERSECTION
+              MOVE ZERO TO MATCH-COUNT
+              INSPECT SUFFIX(1:MIDPOINT) TALLYING MATCH-COUNT
+                 FOR ALL INTERSECTION
+              IF MATCH-COUNT > ZERO
+                  MOVE 'Y' TO INTERSECTION-FOUND
+                  IF INTERSECTION IS LESS THAN 'a'
+                      COMPUTE LINE-PRIORITY =
+                         FUNCTION ORD(INTERSECTION) -
+                         FUNCTION ORD('A') + 27
                   ELSE
-                      ADD (FUNCTION ORD(INTERSECTION) - 
-                      FUNCTION ORD('A') + 1) TO PRIORITY-SUM
+                      COMPUTE LINE-PRIORITY =
+                         FUNCTION ORD(INTERSECTION) -
+                         FUNCTION ORD('a') + 1
                   END-IF
-                  EXIT PERFORM
+                  ADD LINE-PRIORITY TO PRIORITY-SUM
               END-IF
           END-PERFORM.
+
+      **----------------------------------------------------------------
+      *    One audit record per rucksack: which line it was, which
+      *    item type matched, that line's own priority, and the
+      *    running total so far (request 003).
+      **----------------------------------------------------------------
+       WRITE-DETAIL-LINE.
+          MOVE LINE-NUM TO LINE-NUM-OUTPUT.
+          MOVE SPACE TO OUTPUT-SEP-1.
+          MOVE INTERSECTION TO MATCH-CHAR-OUTPUT.
+          MOVE SPACE TO OUTPUT-SEP-2.
+          MOVE LINE-PRIORITY TO LINE-PRIORITY-OUTPUT.
+          MOVE SPACE TO OUTPUT-SEP-3.
+          MOVE PRIORITY-SUM TO OUTPUT-CONTENT.
+          WRITE OUTPUT-RECORD.
+          ADD 1 TO WS-RECORDS-WRITTEN.
+
+      **----------------------------------------------------------------
+          COPY "RESOLVDS.cpy".
+
+      **----------------------------------------------------------------
+          COPY "REJWRITE.cpy".
+
+      **----------------------------------------------------------------
+          COPY "HDRWRITE.cpy".
+
+      **----------------------------------------------------------------
+          COPY "CTLWRITE.cpy".
+
+      **----------------------------------------------------------------
+          COPY "GENSUFX.cpy".
