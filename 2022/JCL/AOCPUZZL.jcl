@@ -0,0 +1,128 @@
+//AOCPUZZL JOB (ACCTNO),'AOC 2022 BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Request 008 - run the whole 2022 puzzle set as one batch job.
+//* Each step points at its own INPUT/OUTPUT/REJECT datasets (via
+//* STDENV, resolved at start-up by RESOLVDS.cpy - request 005) so
+//* a later step never clobbers an earlier step's results, and each
+//* step is COND-protected so a failed step does not run the steps
+//* behind it against a half-written shared file.
+//*
+//* PGM= below names the AOC.COBOL.LOADLIB member, which is a
+//* separate namespace from the PROGRAM-ID/CALL-literal each source
+//* file compiles under - a z/OS load-module/PDS-member name is
+//* limited to 8 characters and cannot contain the hyphens or
+//* underscores this repo's PROGRAM-IDs use, so the two are mapped
+//* here rather than made to match:
+//*   AOCD1P1 = DAY_1-PROGRAM      (Day-1/Part-1.cbl)
+//*   AOCD1P2 = DAY_1_P1-PROGRAM   (Day-1/Part-2.cbl)
+//*   AOCD2P1 = DAY_2-PROGRAM      (Day-2/Part-1.cbl)
+//*   AOCD3P1 = DAY-2-P1-PROGRAM   (Day-3/Part-1.cbl - PROGRAM-ID
+//*             predates this repo's day numbering, kept as-is)
+//*   AOCD3P2 = DAY-2-P2-PROGRAM   (Day-3/Part-2.cbl)
+//*   AOCDRV  = DRIVER-PROGRAM     (Driver/Driver.cbl)
+//*   AOCDASH = DASHBOARD-PROGRAM  (Dashboard/Dashboard.cbl)
+//*--------------------------------------------------------------*
+//DAY1P1   EXEC PGM=AOCD1P1,REGION=0M
+//STEPLIB  DD   DSN=AOC.COBOL.LOADLIB,DISP=SHR
+//STDENV   DD   *
+INPUT_DATASET=/aoc/2022/day1/input.txt
+OUTPUT_DATASET=/aoc/2022/day1/part1.out
+REJECT_DATASET=/aoc/2022/day1/part1.rej
+CHECKPOINT_DATASET=/aoc/2022/day1/part1.ckpt
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//DAY1P2   EXEC PGM=AOCD1P2,REGION=0M,COND=(4,GE,DAY1P1)
+//STEPLIB  DD   DSN=AOC.COBOL.LOADLIB,DISP=SHR
+//STDENV   DD   *
+INPUT_DATASET=/aoc/2022/day1/input.txt
+OUTPUT_DATASET=/aoc/2022/day1/part2.out
+REJECT_DATASET=/aoc/2022/day1/part2.rej
+CHECKPOINT_DATASET=/aoc/2022/day1/part2.ckpt
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//DAY2P1   EXEC PGM=AOCD2P1,REGION=0M,COND=(4,GE,DAY1P2)
+//STEPLIB  DD   DSN=AOC.COBOL.LOADLIB,DISP=SHR
+//STDENV   DD   *
+INPUT_DATASET=/aoc/2022/day2/input.txt
+OUTPUT_DATASET=/aoc/2022/day2/part1.out
+REJECT_DATASET=/aoc/2022/day2/part1.rej
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//DAY3P1   EXEC PGM=AOCD3P1,REGION=0M,COND=(4,GE,DAY2P1)
+//STEPLIB  DD   DSN=AOC.COBOL.LOADLIB,DISP=SHR
+//STDENV   DD   *
+INPUT_DATASET=/aoc/2022/day3/input.txt
+OUTPUT_DATASET=/aoc/2022/day3/part1.out
+REJECT_DATASET=/aoc/2022/day3/part1.rej
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//DAY3P2   EXEC PGM=AOCD3P2,REGION=0M,COND=(4,GE,DAY3P1)
+//STEPLIB  DD   DSN=AOC.COBOL.LOADLIB,DISP=SHR
+//STDENV   DD   *
+INPUT_DATASET=/aoc/2022/day3/input.txt
+OUTPUT_DATASET=/aoc/2022/day3/part2.out
+REJECT_DATASET=/aoc/2022/day3/part2.rej
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Request 009 - DRIVER-PROGRAM re-runs Day-1 Part-1, Day-1
+//* Part-2, and DAY-2-P1-PROGRAM itself (by CALL, not JCL EXEC) and
+//* writes one consolidated summary, in place of the three separate
+//* manual executions the request describes. It does not call
+//* DAY-2-P2-PROGRAM (Day-3 Part-2 group badges) - that puzzle is
+//* outside the three the request names, so DAY3P2 above remains
+//* the only step that runs it. On z/OS a dynamic CALL to a program
+//* name resolves through STEPLIB the same as an EXEC PGM= step
+//* does, so AOC.COBOL.LOADLIB below is enough; under GnuCOBOL
+//* locally, DAY_1-PROGRAM/DAY_1_P1-PROGRAM/DAY-2-P1-PROGRAM must
+//* additionally be built as `cobc -m` modules on COB_LIBRARY_PATH
+//* (see the BUILD NOTE in Driver.cbl) for this step's CALLs to
+//* resolve - a `cobc -x` build of those three alone is not enough.
+//*--------------------------------------------------------------*
+//DRIVER   EXEC PGM=AOCDRV,REGION=0M
+//STEPLIB  DD   DSN=AOC.COBOL.LOADLIB,DISP=SHR
+//STDENV   DD   *
+DAY1_INPUT_DATASET=/aoc/2022/day1/input.txt
+DAY3_INPUT_DATASET=/aoc/2022/day3/input.txt
+SUMMARY_DATASET=/aoc/2022/summary.out
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Request 017 - DASHBOARD-PROGRAM reads the control-total footer
+//* (request 013) off a CURRENT/PRIOR generation-dataset pair
+//* (request 016) for each puzzle and reports the two side by
+//* side. Generation datasets are timestamped at run time, so the
+//* exact CURRENT/PRIOR names below are illustrative placeholders
+//* an operator fills in from the prior job's SYSOUT (or a saved
+//* dataset list) rather than something this JCL can resolve
+//* itself - the same desk-checked-artifact limitation noted for
+//* AOCPUZZL.jcl as a whole (request 008).
+//*--------------------------------------------------------------*
+//DASHBRD  EXEC PGM=AOCDASH,REGION=0M
+//STEPLIB  DD   DSN=AOC.COBOL.LOADLIB,DISP=SHR
+//STDENV   DD   *
+DAY1P1_CURRENT_DATASET=/aoc/2022/day1/part1.out.<today>
+DAY1P1_PRIOR_DATASET=/aoc/2022/day1/part1.out.<last-run>
+DAY1P2_CURRENT_DATASET=/aoc/2022/day1/part2.out.<today>
+DAY1P2_PRIOR_DATASET=/aoc/2022/day1/part2.out.<last-run>
+DAY2P1_CURRENT_DATASET=/aoc/2022/day2/part1.out.<today>
+DAY2P1_PRIOR_DATASET=/aoc/2022/day2/part1.out.<last-run>
+DAY3P1_CURRENT_DATASET=/aoc/2022/day3/part1.out.<today>
+DAY3P1_PRIOR_DATASET=/aoc/2022/day3/part1.out.<last-run>
+DAY3P2_CURRENT_DATASET=/aoc/2022/day3/part2.out.<today>
+DAY3P2_PRIOR_DATASET=/aoc/2022/day3/part2.out.<last-run>
+DASHBOARD_DATASET=/aoc/2022/dashboard.out
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
